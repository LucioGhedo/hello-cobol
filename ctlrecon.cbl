@@ -0,0 +1,135 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CTLRECON.
+000300 AUTHOR. LUCIO.
+000400 INSTALLATION. ACME PAYROLL SERVICES.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED.
+000700****************************************************************
+000800*  CTLRECON
+000900*  CONTROL-TOTAL RECONCILIATION PASS: READS THE ONE-RECORD
+001000*  CONTROL-TOTAL SUMMARY NUMERIS WRITES (RECORD COUNT, MINIMUM
+001100*  AND MAXIMUM VALUE) AND CHECKS IT AGAINST SORTING'S OWN
+001200*  ORDERED OUTPUT FILE, WHICH IS RE-SCANNED HERE TO DERIVE ITS
+001300*  OWN RECORD COUNT, FIRST VALUE AND LAST VALUE.  RUN AFTER
+001400*  BOTH NUMERIS AND SORTING IN THE NIGHTLY BATCH STREAM SO A
+001500*  RUN THAT PROCESSED A DIFFERENT POPULATION THAN IT SHOULD
+001600*  HAVE SHOWS UP AS A CONTROL-TOTAL BREAK INSTEAD OF SILENTLY
+001700*  FLOWING ON.
+001800*  MOD HISTORY
+001900*  08/08/2026 LG  NEW
+002000****************************************************************
+002100  ENVIRONMENT DIVISION.
+002200  CONFIGURATION SECTION.
+002300  SOURCE-COMPUTER. IBM-PC.
+002400  OBJECT-COMPUTER. IBM-PC.
+002500  INPUT-OUTPUT SECTION.
+002600  FILE-CONTROL.
+002700      SELECT CONTROL-TOTAL-FILE ASSIGN TO "NUMCTL"
+002800          ORGANIZATION LINE SEQUENTIAL
+002900          FILE STATUS IS DL-CONTROL-FILE-STATUS.
+003000      SELECT SORT-OUTPUT ASSIGN TO "SORTOUT"
+003100          ORGANIZATION LINE SEQUENTIAL
+003200          FILE STATUS IS DL-SORTOUT-FILE-STATUS.
+003300*
+003400  DATA DIVISION.
+003500  FILE SECTION.
+003600  FD  CONTROL-TOTAL-FILE.
+003700      COPY CTLTOT.
+003800*
+003900  FD  SORT-OUTPUT.
+004000      COPY SRTOUT.
+004100*
+004200  WORKING-STORAGE SECTION.
+004300  01  DL-CONTROL-FILE-STATUS      PIC X(02).
+004400  01  DL-SORTOUT-FILE-STATUS      PIC X(02).
+004500  01  DL-SORTOUT-EOF-SW           PIC X(01) VALUE 'N'.
+004600      88  DL-SORTOUT-END-OF-FILE               VALUE 'Y'.
+004700  01  DL-SORTOUT-COUNT            PIC 9(08) VALUE 0.
+004800  01  DL-SORTOUT-FIRST-VALUE      PIC 9(10) VALUE 0.
+004900  01  DL-SORTOUT-LAST-VALUE       PIC 9(10) VALUE 0.
+005000  01  DL-SORTOUT-MIN-VALUE        PIC 9(10) VALUE 0.
+005100  01  DL-SORTOUT-MAX-VALUE        PIC 9(10) VALUE 0.
+005200*
+005300  PROCEDURE DIVISION.
+005400****************************************************************
+005500*  0000-MAINLINE
+005600****************************************************************
+005700  0000-MAINLINE.
+005800      OPEN INPUT CONTROL-TOTAL-FILE.
+005900      IF DL-CONTROL-FILE-STATUS NOT = '00'
+006000          DISPLAY 'RISCONTRO SALTATO - NUMCTL NON TROVATO'
+006100          GOBACK
+006200      END-IF.
+006300      READ CONTROL-TOTAL-FILE.
+006400      CLOSE CONTROL-TOTAL-FILE.
+006500      PERFORM 1000-SCAN-SORT-OUTPUT
+006510          THRU 1000-SCAN-SORT-OUTPUT-EXIT.
+006600      PERFORM 2000-REPORT-RESULTS THRU 2000-REPORT-RESULTS-EXIT.
+006700      GOBACK.
+006800****************************************************************
+006900*  1000-SCAN-SORT-OUTPUT
+007000*  RE-SCANS SORTOUT TO DERIVE ITS OWN RECORD COUNT AND MIN/MAX,
+007100*  SINCE THE FILE MAY HAVE BEEN ORDERED EITHER ASCENDING OR
+007200*  DESCENDING - THE FIRST AND LAST VALUES READ ARE SORTED INTO
+007300*  MIN/MAX RATHER THAN ASSUMING WHICH DIRECTION WAS USED.
+007400****************************************************************
+007500  1000-SCAN-SORT-OUTPUT.
+007600      MOVE 'N' TO DL-SORTOUT-EOF-SW.
+007700      OPEN INPUT SORT-OUTPUT.
+007800      IF DL-SORTOUT-FILE-STATUS NOT = '00'
+007900          MOVE 'Y' TO DL-SORTOUT-EOF-SW
+008000      END-IF.
+008100      PERFORM 1010-READ-ONE THRU 1010-READ-ONE-EXIT
+008200          UNTIL DL-SORTOUT-END-OF-FILE.
+008300      CLOSE SORT-OUTPUT.
+008400      IF DL-SORTOUT-FIRST-VALUE < DL-SORTOUT-LAST-VALUE
+008500          MOVE DL-SORTOUT-FIRST-VALUE TO DL-SORTOUT-MIN-VALUE
+008600          MOVE DL-SORTOUT-LAST-VALUE TO DL-SORTOUT-MAX-VALUE
+008700      ELSE
+008800          MOVE DL-SORTOUT-LAST-VALUE TO DL-SORTOUT-MIN-VALUE
+008900          MOVE DL-SORTOUT-FIRST-VALUE TO DL-SORTOUT-MAX-VALUE
+009000      END-IF.
+009100  1000-SCAN-SORT-OUTPUT-EXIT.
+009200      EXIT.
+009300  1010-READ-ONE.
+009400      READ SORT-OUTPUT
+009500          AT END
+009600              MOVE 'Y' TO DL-SORTOUT-EOF-SW
+009700          NOT AT END
+009800              ADD 1 TO DL-SORTOUT-COUNT
+009900              IF DL-SORTOUT-COUNT = 1
+010000                  MOVE SO-VALUE TO DL-SORTOUT-FIRST-VALUE
+010100              END-IF
+010200              MOVE SO-VALUE TO DL-SORTOUT-LAST-VALUE
+010300      END-READ.
+010400  1010-READ-ONE-EXIT.
+010500      EXIT.
+010600****************************************************************
+010700*  2000-REPORT-RESULTS
+010800*  COMPARES NUMERIS'S CONTROL TOTALS TO THE FIGURES JUST
+010900*  DERIVED FROM SORTOUT AND REPORTS OK OR A CONTROL BREAK FOR
+011000*  EACH OF THE THREE FIGURES.
+011100****************************************************************
+011200  2000-REPORT-RESULTS.
+011300      DISPLAY ' '.
+011400      DISPLAY 'RISCONTRO TOTALI DI CONTROLLO NUMERIS/SORTING'.
+011500      IF CT-RECORD-COUNT = DL-SORTOUT-COUNT
+011600          DISPLAY 'RECORD COUNT   OK          - ' CT-RECORD-COUNT
+011700      ELSE
+011800          DISPLAY 'RECORD COUNT   DISCORDANTE - NUMERIS '
+011900              CT-RECORD-COUNT ' SORTING ' DL-SORTOUT-COUNT
+012000      END-IF.
+012100      IF CT-MIN-VALUE = DL-SORTOUT-MIN-VALUE
+012200          DISPLAY 'MINIMO         OK          - ' CT-MIN-VALUE
+012300      ELSE
+012400          DISPLAY 'MINIMO         DISCORDANTE - NUMERIS '
+012500              CT-MIN-VALUE ' SORTING ' DL-SORTOUT-MIN-VALUE
+012600      END-IF.
+012700      IF CT-MAX-VALUE = DL-SORTOUT-MAX-VALUE
+012800          DISPLAY 'MASSIMO        OK          - ' CT-MAX-VALUE
+012900      ELSE
+013000          DISPLAY 'MASSIMO        DISCORDANTE - NUMERIS '
+013100              CT-MAX-VALUE ' SORTING ' DL-SORTOUT-MAX-VALUE
+013200      END-IF.
+013300  2000-REPORT-RESULTS-EXIT.
+013400      EXIT.
