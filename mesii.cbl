@@ -1,70 +1,285 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. MESII.
- AUTHOR. LUCIO
- DATE-WRITTEN. 13/10/2022
-* QUESTO E' UN COMMENTO
-*
- ENVIRONMENT DIVISION.
- SOURCE-COMPUTER. IBM-PC.
- OBJECT-COMPUTER. IBM-PC.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.
-*
- DATA DIVISION.
- FILE SECTION.
- WORKING-STORAGE SECTION.
- 01 GG            PIC X(25) VALUE
-  '312831303130313130313031'.
- 01 TAB-GG REDEFINES GG.
-          05 G-MESE OCCURS 12 TIMES PIC 99.
- 01 USER-INPUT-DAY                      PIC 9(2).
- 01 USER-INPUT-MONTH                    PIC 9(2).
- 01 USER-INPUT-YEAR                     PIC 9(4).
- 01 USER-INPUT                          PIC X.
- 01 NUMERO                          PIC 99.
-          
-*
- PROCEDURE DIVISION. 
- MAIN SECTION.
-           PERFORM ESEGUI THRU FINE-ESEGUI UNTIL USER-INPUT = 'F'.
-     STOP RUN.
- ESEGUI.
-          DISPLAY 'DAMMI UNA GIORNO'.
-          ACCEPT USER-INPUT-DAY.
-          DISPLAY 'DAMMI UN MESE'.
-          ACCEPT USER-INPUT-MONTH.
-          DISPLAY 'DAMMI UN ANNO'.
-          ACCEPT USER-INPUT-YEAR.
-****************************************          
-* CONTROLLO SE IL MESE E' MAGGIORE DI  *
-*        ZERO E MINORE DI 13           *
-****************************************
-          IF USER-INPUT-MONTH > 0 AND
-          USER-INPUT-MONTH < 13        
-****************************************          
-*    CONTROLLO SE IL GIORNO INSERITO   *
-*        ESISTE NEL MESE SCELTO        *
-*        E SIA MAGGIORE DI ZERO        *
-****************************************
-                 IF G-MESE(USER-INPUT-MONTH) >= USER-INPUT-DAY AND
-                  USER-INPUT-DAY > 0 
-****************************************                  
-*   SE PASSA VERIFICHE STAMPO DATA     *
-****************************************
-                  DISPLAY 'DATA CORRETTA'        
-                  DISPLAY USER-INPUT-DAY'/'USER-INPUT-MONTH
-                  '/'USER-INPUT-YEAR 
-
-           ELSE
-                  DISPLAY 'DATA ERRATA'
-                  END-IF
-           ELSE   
-                  DISPLAY 'DATA ERRATA'
-                  
-          END-IF
-***************************************          
-*      CHIEDO SE VUOLE CONTINUARE     *
-***************************************
-          DISPLAY 'VUOI RIPROVARE? PER SMETTERE PREMI F'
-          ACCEPT USER-INPUT
- FINE-ESEGUI.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MESII.
+000300 AUTHOR. LUCIO.
+000400 INSTALLATION. ACME PAYROLL SERVICES.
+000500 DATE-WRITTEN. 13/10/2022.
+000600 DATE-COMPILED.
+000700****************************************************************
+000800*  MESII
+000900*  VALIDATES A DAY/MONTH/YEAR DATE AGAINST THE G-MESE DAYS-PER-
+001000*  MONTH TABLE.
+001100*  MOD HISTORY
+001200*  13/10/2022 LG  ORIGINAL - G-MESE HARDCODED FEBRUARY AT 28.
+001300*  08/08/2026 LG  FEBRUARY LIMIT IS NOW COMPUTED FROM
+001400*                 USER-INPUT-YEAR USING THE STANDARD LEAP-YEAR
+001500*                 RULE INSTEAD OF ALWAYS BEING 28.
+001510*  08/08/2026 LG  ADDED AN "ADD N DAYS" FUNCTION THAT ROLLS A
+001520*                 VALIDATED DATE FORWARD USING THE G-MESE
+001530*                 BOUNDARIES, CARRYING INTO THE NEXT YEAR.
+001540*  08/08/2026 LG  A VALIDATED DATE NOW ALSO SHOWS ITS WEEKDAY
+001550*                 NAME, VIA THE SHARED WEEKDAY UTILITY AND DAYS'
+001560*                 WD-TAB-DIP TABLE (WKDAYTAB.CPY).
+001570*  08/08/2026 LG  EVERY VALIDATION ATTEMPT IS NOW APPENDED TO
+001580*                 THE AUDIT-LOG FILE FOR LATER RECONCILIATION.
+001590*  08/08/2026 LG  ADDED A LOCALE FLAG SO US PARTNER PAPERWORK
+001595*                 (MM/DD/YYYY) CAN BE ACCEPTED WITHOUT MANUALLY
+001596*                 TRANSPOSING THE DIGITS FIRST.
+001598*  08/08/2026 LG  STOP RUN CHANGED TO GOBACK SO THE MENU DRIVER
+001599*                 CAN CALL THIS PROGRAM AND RESUME AFTERWARD.
+001601*  08/08/2026 LG  AUDIT-LOG-RECORD PULLED OUT INTO THE SHARED
+001602*                 AUDITLOG.CPY COPYBOOK SO THE NEW DATE/DAY-CODE
+001603*                 RECONCILIATION PASS CAN READ THE SAME LAYOUT.
+001604*  08/08/2026 LG  THE WHOLE VALIDATION SESSION IS NOW WRAPPED IN
+001605*                 THE COMMON PRINTED-REPORT HEADING/FOOTING
+001606*                 (RPTHDRW/RPTHDRP.CPY).
+001607*  09/08/2026 LG  3110-ADD-ONE-DAY NO LONGER LEAVES USER-INPUT-
+001608*                 YEAR CHANGED AFTER A YEAR ROLLOVER - IT NOW
+001609*                 SAVES AND RESTORES IT AROUND THE FEBRUARY-LIMIT
+001611*                 RECOMPUTE, SO 6000-WRITE-AUDIT-LOG STILL LOGS
+001612*                 THE YEAR THE USER ACTUALLY ENTERED, NOT THE
+001613*                 ROLLED-FORWARD ONE.
+001615*  09/08/2026 LG  6000-WRITE-AUDIT-LOG WAS NUMBERED AHEAD OF
+001616*                 4000-SHOW-WEEKDAY EVEN THOUGH IT SITS AFTER IT -
+001617*                 SWAPPED THE TWO PARAGRAPHS SO THE SEQUENCE
+001618*                 NUMBERS RUN IN THE SAME ORDER AS THE CODE.
+001620*  09/08/2026 LG  USER-INPUT WAS NEVER RESET BEFORE
+001621*                 0000-MAINLINE'S PERFORM ... UNTIL USER-INPUT =
+001622*                 'F', SO A SECOND CALL FROM MENU AFTER A USER HAD
+001623*                 QUIT ONCE FOUND THE FLAG STILL SET AND SKIPPED
+001624*                 2000-ESEGUI ENTIRELY.  NOW RESET TO SPACE AT THE
+001625*                 TOP OF 0000-MAINLINE.
+001626****************************************************************
+001700  ENVIRONMENT DIVISION.
+001800  CONFIGURATION SECTION.
+001900  SOURCE-COMPUTER. IBM-PC.
+002000  OBJECT-COMPUTER. IBM-PC.
+002100  INPUT-OUTPUT SECTION.
+002200  FILE-CONTROL.
+002210      SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+002220          ORGANIZATION LINE SEQUENTIAL
+002230          FILE STATUS IS DL-AUDIT-FILE-STATUS.
+002300*
+002400  DATA DIVISION.
+002500  FILE SECTION.
+002510  FD  AUDIT-LOG.
+002520  COPY AUDITLOG.
+002600  WORKING-STORAGE SECTION.
+002602  COPY RPTHDRW.
+002605  COPY WKDAYTAB.
+002700  01  GG                          PIC X(25) VALUE
+002800          '312831303130313130313031'.
+002900  01  TAB-GG REDEFINES GG.
+003000      05  G-MESE OCCURS 12 TIMES  PIC 99.
+003100  01  USER-INPUT-DAY              PIC 9(02).
+003200  01  USER-INPUT-MONTH            PIC 9(02).
+003300  01  USER-INPUT-YEAR             PIC 9(04).
+003400  01  USER-INPUT                  PIC X.
+003500  01  NUMERO                      PIC 99.
+003600  01  DL-YEAR-REM-4               PIC 9(04).
+003700  01  DL-YEAR-REM-100             PIC 9(04).
+003800  01  DL-YEAR-REM-400             PIC 9(04).
+003900  01  DL-YEAR-QUOTIENT            PIC 9(04).
+004000  01  DL-LEAP-SW                  PIC X(01) VALUE 'N'.
+004100      88  DL-LEAP-YEAR                        VALUE 'Y'.
+004110  01  DL-ADD-DAYS-FLAG            PIC X(01).
+004120  01  DL-ADD-DAYS                 PIC 9(05).
+004130  01  DL-DAYS-DONE                PIC 9(05).
+004140  01  DL-RESULT-DAY               PIC 9(02).
+004150  01  DL-RESULT-MONTH             PIC 9(02).
+004160  01  DL-RESULT-YEAR              PIC 9(04).
+004170  01  DL-WEEKDAY-CODE             PIC 9(01).
+004180  01  DL-VALID-RESULT             PIC X(08).
+004190  01  DL-AUDIT-FILE-STATUS        PIC X(02).
+004195  01  DL-LOCALE-FLAG              PIC X(01).
+004196  01  DL-SAVED-INPUT-YEAR         PIC 9(04).
+004200*
+004300  PROCEDURE DIVISION.
+004400****************************************************************
+004500*  0000-MAINLINE
+004600****************************************************************
+004700  0000-MAINLINE.
+004703      MOVE SPACE TO USER-INPUT.
+004705      MOVE 'MESII' TO RH-PROGRAM-NAME.
+004706      MOVE 'DATE VALIDATION SESSION REPORT' TO RH-REPORT-TITLE.
+004707      PERFORM 8000-PRINT-HEADING THRU 8000-PRINT-HEADING-EXIT.
+004710      OPEN EXTEND AUDIT-LOG.
+004720      IF DL-AUDIT-FILE-STATUS = '35'
+004730          OPEN OUTPUT AUDIT-LOG
+004740          CLOSE AUDIT-LOG
+004750          OPEN EXTEND AUDIT-LOG
+004760      END-IF.
+004800      PERFORM 2000-ESEGUI THRU 2000-ESEGUI-EXIT
+004900          UNTIL USER-INPUT = 'F'.
+004910      CLOSE AUDIT-LOG.
+004920      PERFORM 8010-PRINT-FOOTING THRU 8010-PRINT-FOOTING-EXIT.
+005000      GOBACK.
+005100****************************************************************
+005200*  1000-SET-FEBBRAIO-LIMIT
+005300*  RECOMPUTES G-MESE(2) FROM USER-INPUT-YEAR USING THE STANDARD
+005400*  LEAP-YEAR RULE: DIVISIBLE BY 4, EXCEPT CENTURY YEARS, WHICH
+005500*  MUST ALSO BE DIVISIBLE BY 400.
+005600****************************************************************
+005700  1000-SET-FEBBRAIO-LIMIT.
+005800      MOVE 'N' TO DL-LEAP-SW.
+005900      DIVIDE USER-INPUT-YEAR BY 4 GIVING DL-YEAR-QUOTIENT
+006000          REMAINDER DL-YEAR-REM-4.
+006100      IF DL-YEAR-REM-4 = 0
+006200          MOVE 'Y' TO DL-LEAP-SW
+006300          DIVIDE USER-INPUT-YEAR BY 100 GIVING DL-YEAR-QUOTIENT
+006400              REMAINDER DL-YEAR-REM-100
+006500          IF DL-YEAR-REM-100 = 0
+006600              MOVE 'N' TO DL-LEAP-SW
+006700              DIVIDE USER-INPUT-YEAR BY 400
+006800                  GIVING DL-YEAR-QUOTIENT
+006810                  REMAINDER DL-YEAR-REM-400
+006900              IF DL-YEAR-REM-400 = 0
+007000                  MOVE 'Y' TO DL-LEAP-SW
+007100              END-IF
+007200          END-IF
+007300      END-IF.
+007400      IF DL-LEAP-YEAR
+007500          MOVE 29 TO G-MESE(2)
+007600      ELSE
+007700          MOVE 28 TO G-MESE(2)
+007800      END-IF.
+007900  1000-SET-FEBBRAIO-LIMIT-EXIT.
+008000      EXIT.
+008100****************************************************************
+008200*  2000-ESEGUI
+008300****************************************************************
+008400  2000-ESEGUI.
+008410      DISPLAY 'FORMATO DATA? D=GG/MM/AAAA  U=MM/GG/AAAA (US)'.
+008420      ACCEPT DL-LOCALE-FLAG.
+008430      IF DL-LOCALE-FLAG = 'U' OR DL-LOCALE-FLAG = 'u'
+008440          DISPLAY 'DAMMI UN MESE'
+008450          ACCEPT USER-INPUT-MONTH
+008460          DISPLAY 'DAMMI UNA GIORNO'
+008470          ACCEPT USER-INPUT-DAY
+008480      ELSE
+008500          DISPLAY 'DAMMI UNA GIORNO'
+008600          ACCEPT USER-INPUT-DAY
+008700          DISPLAY 'DAMMI UN MESE'
+008800          ACCEPT USER-INPUT-MONTH
+008810      END-IF.
+008900      DISPLAY 'DAMMI UN ANNO'.
+009000      ACCEPT USER-INPUT-YEAR.
+009100      PERFORM 1000-SET-FEBBRAIO-LIMIT
+009200          THRU 1000-SET-FEBBRAIO-LIMIT-EXIT.
+009300****************************************************************
+009400*  CONTROLLO SE IL MESE E' MAGGIORE DI ZERO E MINORE DI 13
+009500****************************************************************
+009600      IF USER-INPUT-MONTH > 0 AND USER-INPUT-MONTH < 13
+009700****************************************************************
+009800*  CONTROLLO SE IL GIORNO INSERITO ESISTE NEL MESE SCELTO E
+009900*  SIA MAGGIORE DI ZERO
+010000****************************************************************
+010100          IF G-MESE(USER-INPUT-MONTH) >= USER-INPUT-DAY AND
+010200                  USER-INPUT-DAY > 0
+010300****************************************************************
+010400*  SE PASSA VERIFICHE STAMPO DATA
+010500****************************************************************
+010600              DISPLAY 'DATA CORRETTA'
+010700              DISPLAY USER-INPUT-DAY '/' USER-INPUT-MONTH
+010800                  '/' USER-INPUT-YEAR
+010805              MOVE 'CORRETTA' TO DL-VALID-RESULT
+010806              PERFORM 4000-SHOW-WEEKDAY
+010807                  THRU 4000-SHOW-WEEKDAY-EXIT
+010810              PERFORM 3000-OFFER-ADD-DAYS
+010820                  THRU 3000-OFFER-ADD-DAYS-EXIT
+010900          ELSE
+011000              DISPLAY 'DATA ERRATA'
+011010              MOVE 'ERRATA' TO DL-VALID-RESULT
+011100          END-IF
+011200      ELSE
+011300          DISPLAY 'DATA ERRATA'
+011310          MOVE 'ERRATA' TO DL-VALID-RESULT
+011400      END-IF.
+011410      PERFORM 6000-WRITE-AUDIT-LOG THRU 6000-WRITE-AUDIT-LOG-EXIT.
+011500****************************************************************
+011600*  CHIEDO SE VUOLE CONTINUARE
+011700****************************************************************
+011800      DISPLAY 'VUOI RIPROVARE? PER SMETTERE PREMI F'.
+011900      ACCEPT USER-INPUT.
+012000  2000-ESEGUI-EXIT.
+012100      EXIT.
+012200****************************************************************
+012300*  3000-OFFER-ADD-DAYS
+012400*  OFFERS TO ROLL A JUST-VALIDATED DATE FORWARD BY N DAYS, E.G.
+012500*  TO COMPUTE AN INVOICE DUE DATE.
+012600****************************************************************
+012700  3000-OFFER-ADD-DAYS.
+012800      DISPLAY 'VUOI CALCOLARE UNA DATA A N GIORNI? (S/N)'.
+012900      ACCEPT DL-ADD-DAYS-FLAG.
+013000      IF DL-ADD-DAYS-FLAG = 'S' OR DL-ADD-DAYS-FLAG = 's'
+013100          DISPLAY 'QUANTI GIORNI VUOI AGGIUNGERE?'
+013200          ACCEPT DL-ADD-DAYS
+013300          PERFORM 3100-ADD-DAYS THRU 3100-ADD-DAYS-EXIT
+013400          DISPLAY 'DATA CALCOLATA: ' DL-RESULT-DAY '/'
+013500              DL-RESULT-MONTH '/' DL-RESULT-YEAR
+013600      END-IF.
+013700  3000-OFFER-ADD-DAYS-EXIT.
+013800      EXIT.
+013900****************************************************************
+014000*  3100-ADD-DAYS
+014100*  ROLLS USER-INPUT-DAY/MONTH/YEAR FORWARD BY DL-ADD-DAYS DAYS,
+014200*  ONE DAY AT A TIME, USING G-MESE FOR THE MONTH BOUNDARIES.
+014300****************************************************************
+014400  3100-ADD-DAYS.
+014500      MOVE USER-INPUT-DAY TO DL-RESULT-DAY.
+014600      MOVE USER-INPUT-MONTH TO DL-RESULT-MONTH.
+014700      MOVE USER-INPUT-YEAR TO DL-RESULT-YEAR.
+014800      PERFORM 3110-ADD-ONE-DAY THRU 3110-ADD-ONE-DAY-EXIT
+014900          VARYING DL-DAYS-DONE FROM 1 BY 1
+015000          UNTIL DL-DAYS-DONE > DL-ADD-DAYS.
+015100  3100-ADD-DAYS-EXIT.
+015200      EXIT.
+015300  3110-ADD-ONE-DAY.
+015400      ADD 1 TO DL-RESULT-DAY.
+015500      IF DL-RESULT-DAY > G-MESE(DL-RESULT-MONTH)
+015600          MOVE 1 TO DL-RESULT-DAY
+015700          ADD 1 TO DL-RESULT-MONTH
+015800          IF DL-RESULT-MONTH > 12
+015900              MOVE 1 TO DL-RESULT-MONTH
+016000              ADD 1 TO DL-RESULT-YEAR
+016050              MOVE USER-INPUT-YEAR TO DL-SAVED-INPUT-YEAR
+016100              MOVE DL-RESULT-YEAR TO USER-INPUT-YEAR
+016200              PERFORM 1000-SET-FEBBRAIO-LIMIT
+016300                  THRU 1000-SET-FEBBRAIO-LIMIT-EXIT
+016350              MOVE DL-SAVED-INPUT-YEAR TO USER-INPUT-YEAR
+016400          END-IF
+016500      END-IF.
+016600  3110-ADD-ONE-DAY-EXIT.
+016700      EXIT.
+016800****************************************************************
+016900*  4000-SHOW-WEEKDAY
+017000*  COMPUTES THE DAY OF WEEK FOR THE JUST-VALIDATED DATE VIA THE
+017100*  SHARED WEEKDAY UTILITY AND LOOKS UP ITS 3-LETTER NAME IN
+017200*  DAYS' WD-TAB-DIP TABLE, SINCE WD-GIORNO IS SUBSCRIPTED 1-7 IN
+017300*  THE SAME ORDER AS THE DAY-OF-WEEK CODE.
+017400****************************************************************
+017500  4000-SHOW-WEEKDAY.
+017600      CALL 'WEEKDAY' USING USER-INPUT-DAY USER-INPUT-MONTH
+017700          USER-INPUT-YEAR DL-WEEKDAY-CODE.
+017800      DISPLAY 'GIORNO DELLA SETTIMANA: '
+017900          WD-NOME(DL-WEEKDAY-CODE).
+018000  4000-SHOW-WEEKDAY-EXIT.
+018100      EXIT.
+018200****************************************************************
+018300*  6000-WRITE-AUDIT-LOG
+018400*  APPENDS ONE RECORD PER ESEGUI PASS TO THE AUDIT-LOG FILE:
+018500*  THE DATE ATTEMPTED, PASS/FAIL RESULT, AND WHEN THE RUN
+018600*  HAPPENED, SO A DISPUTED CONTRACT DATE CAN BE RECONCILED.
+018700****************************************************************
+018800  6000-WRITE-AUDIT-LOG.
+018900      STRING USER-INPUT-YEAR USER-INPUT-MONTH USER-INPUT-DAY
+019000          DELIMITED BY SIZE INTO AL-DATE-ATTEMPTED.
+019200      MOVE DL-VALID-RESULT TO AL-RESULT.
+019300      ACCEPT AL-RUN-DATE FROM DATE YYYYMMDD.
+019400      ACCEPT AL-RUN-TIME FROM TIME.
+019500      WRITE AUDIT-LOG-RECORD.
+019600  6000-WRITE-AUDIT-LOG-EXIT.
+019700      EXIT.
+019800****************************************************************
+019900*  COMMON PRINTED-REPORT HEADING/FOOTING PARAGRAPHS
+019950****************************************************************
+019960  COPY RPTHDRP.
