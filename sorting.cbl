@@ -1,78 +1,253 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. SORTING.
- AUTHOR. LUCIO
- DATE-WRITTEN. 13/10/2022
-* QUESTO E' UN COMMENTO
-*
- ENVIRONMENT DIVISION.
- SOURCE-COMPUTER. IBM-PC.
- OBJECT-COMPUTER. IBM-PC.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.
-*
- DATA DIVISION.
- FILE SECTION.
- WORKING-STORAGE SECTION.
- 01     VAR1              PIC 9(10).
- 01     VAR2              PIC 9(10).
- 01     VAR3              PIC 9(10).
- 01     STOPUTENTE        PIC X.
- 
-*
- PROCEDURE DIVISION. 
- MAIN SECTION.
-           PERFORM ESEGUI THRU FINE-ESEGUI UNTIL STOPUTENTE = 'n'.
-           DISPLAY 'HELLO'.
-     STOP RUN.
- ESEGUI
-          DISPLAY 'DAMMI PRIMO NUMERO'.
-          ACCEPT VAR1.
-          DISPLAY 'DAMMI SECONDO NUMERO'.
-          ACCEPT VAR2.
-          DISPLAY 'DAMMI TERZO NUMERO'.
-          ACCEPT VAR3.
-          IF VAR1 >= VAR2
-                  IF VAR2 >= VAR3
-                          DISPLAY VAR1 VAR2 VAR3
-                          DISPLAY 'VUOI CONTINUARE? y/n'
-                          ACCEPT STOPUTENTE
-                  ELSE 
-                  IF VAR3 >= VAR2
-                          DISPLAY VAR1 VAR3 VAR2
-                          DISPLAY 'VUOI CONTINUARE? y/n'
-                          ACCEPT STOPUTENTE
-                  END-IF
-                  END-IF
-          ELSE 
-          IF VAR2 >= VAR3
-                  IF VAR3 >= VAR1
-                          DISPLAY VAR2 VAR3 VAR1
-                          IF VAR1 >= VAR3 
-                          DISPLAY VAR2 VAR1 VAR3
-                          DISPLAY 'VUOI CONTINUARE? y/n'
-                          ACCEPT STOPUTENTE
-                  END-IF
-          END-IF
-          END-IF
-          
-          IF VAR3>= VAR2
-                  IF VAR2 >= VAR1
-                          DISPLAY VAR3 VAR2 VAR1
-                  ELSE
-                          DISPLAY VAR3 VAR1 VAR2
-                  END-IF
-          END-IF
-          
-          IF VAR2 >= VAR1
-                  IF VAR1 >= VAR3
-                          DISPLAY VAR2 VAR1 VAR3
-                          ELSE 
-                          DISPLAY VAR2 VAR3 VAR1
-                  END-IF
-          END-IF
-          
-          DISPLAY 'VUOI CONTINUARE? y/n'
-          ACCEPT STOPUTENTE.
-          
- FINE-ESEGUI 
-       EXIT.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SORTING.
+000300 AUTHOR. LUCIO.
+000400 INSTALLATION. ACME PAYROLL SERVICES.
+000500 DATE-WRITTEN. 13/10/2022.
+000600 DATE-COMPILED.
+000700****************************************************************
+000800*  SORTING
+000900*  ORDERS THREE HAND-TYPED NUMBERS.
+001000*  MOD HISTORY
+001100*  13/10/2022 LG  ORIGINAL - A HAND-WRITTEN NESTED-IF TREE
+001200*                 COMPARING THREE ACCEPTED NUMBERS, WITH AN
+001300*                 UNREACHABLE BRANCH LEFT IN THE VAR2/VAR3/VAR1
+001400*                 CASE.
+001500*  08/08/2026 LG  REPLACED THE HAND-WRITTEN COMPARISON TREE WITH
+001600*                 A REAL SORT OVER THE SORT-INPUT TRANSACTION
+001700*                 FILE, SO THE PROGRAM ORDERS AS MANY RECORDS AS
+001800*                 THE FILE CONTAINS INSTEAD OF EXACTLY THREE.
+001900*                 EACH RECORD CARRIES AN IDENTIFYING KEY ALONG
+002000*                 WITH ITS VALUE, AND THE KEY TRAVELS WITH THE
+002100*                 VALUE THROUGH THE SORT SINCE SORT-WORK CARRIES
+002200*                 THE WHOLE RECORD.
+002250*  08/08/2026 LG  STOP RUN CHANGED TO GOBACK SO THE MENU DRIVER
+002260*                 CAN CALL THIS PROGRAM AND RESUME AFTERWARD.
+002270*  08/08/2026 LG  ADDED RESTART CHECKPOINTING: THE PLAIN SORT
+002280*                 USING/GIVING WAS REPLACED WITH AN INPUT
+002290*                 PROCEDURE THAT RELEASES ONE RECORD AT A TIME SO
+002295*                 PROGRESS CAN BE CHECKPOINTED WHILE FEEDING THE
+002296*                 SORT, THE SAME AS NUMERIS'S LOAD LOOP.
+002297*  08/08/2026 LG  ORDERED OUTPUT IS NOW WRAPPED IN THE COMMON
+002298*                 PRINTED-REPORT HEADING/FOOTING (RPTHDRW/
+002299*                 RPTHDRP.CPY).
+002301*  08/08/2026 LG  SORT-OUTPUT-RECORD PULLED OUT INTO THE SHARED
+002302*                 SRTOUT.CPY COPYBOOK SO THE NEW CONTROL-TOTAL
+002303*                 RECONCILIATION PASS CAN READ THE SAME LAYOUT.
+002304*  09/08/2026 LG  2000-DISPLAY-RESULTS NOW RESETS DL-EOF-SW ON
+002305*                 ENTRY, THE SAME AS 1500-RELEASE-RECORDS ALREADY
+002306*                 DOES FOR DL-REC-COUNT, SO A REPEAT CALL FROM
+002307*                 MENU DOESN'T FIND THE SWITCH STILL SET FROM THE
+002308*                 PREVIOUS RUN AND SKIP THE RESULTS LISTING.
+002309*  09/08/2026 LG  THE BANNER AHEAD OF 1000-GET-ORDER REUSED
+002311*                 0500-CHECK-RESTART'S SEQUENCE NUMBERS -
+002312*                 RENUMBERED IT TO CONTINUE UPWARD FROM THAT
+002313*                 PARAGRAPH'S EXIT.
+002314****************************************************************
+002400  ENVIRONMENT DIVISION.
+002500  CONFIGURATION SECTION.
+002600  SOURCE-COMPUTER. IBM-PC.
+002700  OBJECT-COMPUTER. IBM-PC.
+002800  INPUT-OUTPUT SECTION.
+002900  FILE-CONTROL.
+003000      SELECT SORT-INPUT ASSIGN TO "SORTIN"
+003100          ORGANIZATION LINE SEQUENTIAL.
+003200      SELECT SORT-OUTPUT ASSIGN TO "SORTOUT"
+003300          ORGANIZATION LINE SEQUENTIAL.
+003400      SELECT SORT-WORK ASSIGN TO "SORTWK".
+003410      SELECT CHECKPOINT-FILE ASSIGN TO "SRTCHKPT"
+003420          ORGANIZATION LINE SEQUENTIAL
+003430          FILE STATUS IS DL-CHECKPOINT-FILE-STATUS.
+003500*
+003600  DATA DIVISION.
+003700  FILE SECTION.
+003800  FD  SORT-INPUT.
+003900  01  SORT-INPUT-RECORD.
+004000      05  SI-KEY                  PIC X(10).
+004100      05  SI-VALUE                PIC 9(10).
+004200*
+004300  FD  SORT-OUTPUT.
+004350      COPY SRTOUT.
+004700*
+004800  SD  SORT-WORK.
+004900  01  SORT-WORK-RECORD.
+005000      05  SW-KEY                  PIC X(10).
+005100      05  SW-VALUE                PIC 9(10).
+005150*
+005160  FD  CHECKPOINT-FILE.
+005170  COPY CHKPT.
+005200*
+005300  WORKING-STORAGE SECTION.
+005310  COPY RPTHDRW.
+005400  01  DL-ORDER-BUFFER             PIC X(01).
+005500  01  DL-ORDER-FLAG               PIC X(01).
+005600      88  DL-ASCENDING                        VALUE 'A'.
+005700      88  DL-DESCENDING                       VALUE 'D'.
+005800  01  DL-VALID-SW                 PIC X(01).
+005900  01  DL-EOF-SW                   PIC X(01) VALUE 'N'.
+006000      88  DL-END-OF-FILE                      VALUE 'Y'.
+006005  01  DL-INPUT-EOF-SW             PIC X(01) VALUE 'N'.
+006006      88  DL-INPUT-END-OF-FILE                VALUE 'Y'.
+006010  01  DL-CHECKPOINT-FILE-STATUS  PIC X(02).
+006020  01  DL-CHECKPOINT-INTERVAL     PIC 9(04) VALUE 1000.
+006030  01  DL-CHECKPOINT-DUE          PIC 9(04).
+006040  01  DL-REC-COUNT               PIC 9(08) VALUE 0.
+006100*
+006200  PROCEDURE DIVISION.
+006300****************************************************************
+006400*  0000-MAINLINE
+006500****************************************************************
+006600  0000-MAINLINE.
+006605      MOVE 'SORTING' TO RH-PROGRAM-NAME.
+006607      MOVE 'TRANSACTION ORDERING REPORT' TO RH-REPORT-TITLE.
+006610      PERFORM 0500-CHECK-RESTART THRU 0500-CHECK-RESTART-EXIT.
+006700      PERFORM 1000-GET-ORDER THRU 1000-GET-ORDER-EXIT.
+006800      IF DL-ASCENDING
+006900          SORT SORT-WORK ON ASCENDING KEY SW-VALUE
+006950              INPUT PROCEDURE IS 1500-RELEASE-RECORDS
+007000              GIVING SORT-OUTPUT
+007100      ELSE
+007200          SORT SORT-WORK ON DESCENDING KEY SW-VALUE
+007250              INPUT PROCEDURE IS 1500-RELEASE-RECORDS
+007300              GIVING SORT-OUTPUT
+007400      END-IF.
+007500      PERFORM 2000-DISPLAY-RESULTS THRU 2000-DISPLAY-RESULTS-EXIT.
+007550      PERFORM 9500-MARK-RUN-COMPLETE
+007560          THRU 9500-MARK-RUN-COMPLETE-EXIT.
+007600      GOBACK.
+007610****************************************************************
+007620*  0500-CHECK-RESTART
+007630*  IF A PRIOR RUN LEFT AN INCOMPLETE CHECKPOINT, REPORTS HOW FAR
+007640*  IT GOT.  THE FILE IS ALWAYS REPROCESSED FROM THE START SINCE
+007650*  FEEDING THE SORT HAS NO SIDE EFFECT OTHER THAN THE FINAL
+007660*  ORDERED OUTPUT.
+007670****************************************************************
+007680  0500-CHECK-RESTART.
+007690      OPEN INPUT CHECKPOINT-FILE.
+007700      IF DL-CHECKPOINT-FILE-STATUS = '00'
+007710          READ CHECKPOINT-FILE
+007720          IF CK-RUN-COMPLETE = 'N'
+007730              DISPLAY 'RIPRESA DOPO INTERRUZIONE - ULTIMO '
+007740                  'RECORD ELABORATO: ' CK-LAST-RECORD-NO
+007750          END-IF
+007760          CLOSE CHECKPOINT-FILE
+007770      ELSE
+007780          CLOSE CHECKPOINT-FILE
+007790      END-IF.
+007800  0500-CHECK-RESTART-EXIT.
+007810      EXIT.
+007820****************************************************************
+007830*  1000-GET-ORDER
+007840*  ASKS FOR THE SORT DIRECTION, RE-PROMPTING UNTIL A OR D IS
+007850*  ENTERED.
+007860****************************************************************
+008200  1000-GET-ORDER.
+008300      MOVE 'N' TO DL-VALID-SW.
+008400      PERFORM 1010-ACCEPT-ORDER THRU 1010-ACCEPT-ORDER-EXIT
+008500          UNTIL DL-VALID-SW = 'Y'.
+008600  1000-GET-ORDER-EXIT.
+008700      EXIT.
+008800  1010-ACCEPT-ORDER.
+008900      DISPLAY 'ORDINE? A=CRESCENTE  D=DECRESCENTE'.
+009000      ACCEPT DL-ORDER-BUFFER.
+009100      IF DL-ORDER-BUFFER = 'a'
+009110          MOVE 'A' TO DL-ORDER-BUFFER
+009120      END-IF.
+009130      IF DL-ORDER-BUFFER = 'd'
+009140          MOVE 'D' TO DL-ORDER-BUFFER
+009150      END-IF.
+009160      MOVE DL-ORDER-BUFFER TO DL-ORDER-FLAG.
+009200      IF DL-ASCENDING OR DL-DESCENDING
+009300          MOVE 'Y' TO DL-VALID-SW
+009400      ELSE
+009500          DISPLAY 'VALORE NON VALIDO - INSERISCI A O D'
+009600      END-IF.
+009700  1010-ACCEPT-ORDER-EXIT.
+009800      EXIT.
+009900****************************************************************
+010000*  2000-DISPLAY-RESULTS
+010100*  DISPLAYS EVERY SORTED RECORD, KEY ALONGSIDE VALUE.
+010200****************************************************************
+010300  2000-DISPLAY-RESULTS.
+010305      MOVE 'N' TO DL-EOF-SW.
+010310      PERFORM 8000-PRINT-HEADING THRU 8000-PRINT-HEADING-EXIT.
+010400      OPEN INPUT SORT-OUTPUT.
+010500      PERFORM 2010-READ-ONE THRU 2010-READ-ONE-EXIT
+010600          UNTIL DL-END-OF-FILE.
+010700      CLOSE SORT-OUTPUT.
+010710      PERFORM 8010-PRINT-FOOTING THRU 8010-PRINT-FOOTING-EXIT.
+010800  2000-DISPLAY-RESULTS-EXIT.
+010900      EXIT.
+011000  2010-READ-ONE.
+011100      READ SORT-OUTPUT
+011200          AT END
+011300              MOVE 'Y' TO DL-EOF-SW
+011400          NOT AT END
+011500              DISPLAY SO-KEY ' ' SO-VALUE
+011600      END-READ.
+011700  2010-READ-ONE-EXIT.
+011800      EXIT.
+011810****************************************************************
+011820*  1500-RELEASE-RECORDS
+011830*  SORT INPUT PROCEDURE.  FEEDS SORT-INPUT TO THE SORT ONE
+011840*  RECORD AT A TIME SO PROGRESS CAN BE CHECKPOINTED ALONG THE
+011850*  WAY, THE SAME AS NUMERIS'S TRANSACTION LOAD LOOP.
+011860****************************************************************
+011870  1500-RELEASE-RECORDS.
+011880      MOVE 'N' TO DL-INPUT-EOF-SW.
+011890      MOVE 0 TO DL-REC-COUNT.
+011900      OPEN INPUT SORT-INPUT.
+011910      PERFORM 1510-RELEASE-ONE THRU 1510-RELEASE-ONE-EXIT
+011920          UNTIL DL-INPUT-END-OF-FILE.
+011930      CLOSE SORT-INPUT.
+011940  1500-RELEASE-RECORDS-EXIT.
+011950      EXIT.
+011960  1510-RELEASE-ONE.
+011970      READ SORT-INPUT
+011980          AT END
+011990              MOVE 'Y' TO DL-INPUT-EOF-SW
+012000          NOT AT END
+012010              MOVE SI-KEY TO SW-KEY
+012020              MOVE SI-VALUE TO SW-VALUE
+012030              RELEASE SORT-WORK-RECORD
+012040              ADD 1 TO DL-REC-COUNT
+012050              DIVIDE DL-REC-COUNT BY DL-CHECKPOINT-INTERVAL
+012060                  GIVING DL-CHECKPOINT-DUE
+012070                  REMAINDER DL-CHECKPOINT-DUE
+012080              IF DL-CHECKPOINT-DUE = 0
+012090                  PERFORM 1520-WRITE-CHECKPOINT
+012095                      THRU 1520-WRITE-CHECKPOINT-EXIT
+012100              END-IF
+012110      END-READ.
+012120  1510-RELEASE-ONE-EXIT.
+012130      EXIT.
+012140****************************************************************
+012150*  1520-WRITE-CHECKPOINT
+012160*  RECORDS HOW FAR THE INPUT SIDE OF THE SORT HAS GOTTEN.
+012170****************************************************************
+012180  1520-WRITE-CHECKPOINT.
+012190      OPEN OUTPUT CHECKPOINT-FILE.
+012200      MOVE 'SORTING' TO CK-PROGRAM-ID.
+012210      MOVE DL-REC-COUNT TO CK-LAST-RECORD-NO.
+012220      MOVE 'N' TO CK-RUN-COMPLETE.
+012230      WRITE CK-CHECKPOINT-RECORD.
+012240      CLOSE CHECKPOINT-FILE.
+012250  1520-WRITE-CHECKPOINT-EXIT.
+012260      EXIT.
+012270****************************************************************
+012280*  9500-MARK-RUN-COMPLETE
+012290*  MARKS THE CHECKPOINT FILE COMPLETE ONCE THE ORDERED OUTPUT HAS
+012300*  BEEN PRODUCED AND DISPLAYED.
+012310****************************************************************
+012320  9500-MARK-RUN-COMPLETE.
+012330      OPEN OUTPUT CHECKPOINT-FILE.
+012340      MOVE 'SORTING' TO CK-PROGRAM-ID.
+012350      MOVE DL-REC-COUNT TO CK-LAST-RECORD-NO.
+012360      MOVE 'Y' TO CK-RUN-COMPLETE.
+012370      WRITE CK-CHECKPOINT-RECORD.
+012380      CLOSE CHECKPOINT-FILE.
+012390  9500-MARK-RUN-COMPLETE-EXIT.
+012400      EXIT.
+012410****************************************************************
+012420*  COMMON PRINTED-REPORT HEADING/FOOTING PARAGRAPHS
+012430****************************************************************
+012440  COPY RPTHDRP.
