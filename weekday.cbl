@@ -0,0 +1,86 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. WEEKDAY.
+000300 AUTHOR. LUCIO.
+000400 INSTALLATION. ACME PAYROLL SERVICES.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED.
+000700****************************************************************
+000800*  WEEKDAY
+000900*  CALLABLE UTILITY: GIVEN A DAY/MONTH/YEAR RETURNS THE DAY OF
+001000*  WEEK CODE (1=LUNEDI' ... 7=DOMENICA, THE SAME CODES DAYS HAS
+001100*  ALWAYS USED FOR INDICE) USING ZELLER'S CONGRUENCE.  SHARED BY
+001200*  DAYS, MESII AND THE DATE/DAY-CODE RECONCILIATION PASS SO ALL
+001300*  THREE AGREE ON THE SAME ANSWER.
+001400*  MOD HISTORY
+001500*  08/08/2026 LG  NEW
+001600****************************************************************
+001700  ENVIRONMENT DIVISION.
+001800  CONFIGURATION SECTION.
+001900  SOURCE-COMPUTER. IBM-PC.
+002000  OBJECT-COMPUTER. IBM-PC.
+002100  DATA DIVISION.
+002200  WORKING-STORAGE SECTION.
+002300  01  WD-WORK-MONTH               PIC 9(02).
+002400  01  WD-WORK-YEAR                PIC 9(04).
+002500  01  WD-CENTURY                  PIC 9(02).
+002600  01  WD-YEAR-OF-CENTURY          PIC 9(02).
+002700  01  WD-DUMMY-QUOTIENT           PIC S9(06).
+002800  01  WD-ZELLER-H                 PIC S9(06).
+002900  01  WD-ZELLER-H-ADJ             PIC S9(06).
+003000  01  WD-ZELLER-TERM1             PIC S9(04).
+003100  01  WD-ZELLER-TERM2             PIC S9(04).
+003200  01  WD-ZELLER-TERM3             PIC S9(04).
+003300  01  WD-ZELLER-TERM4             PIC S9(04).
+003400  01  WD-ZELLER-REMAINDER         PIC S9(04).
+003500  01  WD-ISO-REMAINDER            PIC S9(04).
+003600  LINKAGE SECTION.
+003700  01  LK-DAY                      PIC 9(02).
+003800  01  LK-MONTH                    PIC 9(02).
+003900  01  LK-YEAR                     PIC 9(04).
+004000  01  LK-DAY-OF-WEEK-CODE         PIC 9(01).
+004100****************************************************************
+004200*  MAIN LINE
+004300****************************************************************
+004400  PROCEDURE DIVISION USING LK-DAY LK-MONTH LK-YEAR
+004500          LK-DAY-OF-WEEK-CODE.
+004600  0000-MAINLINE.
+004700      PERFORM 1000-COMPUTE-ZELLER
+004800          THRU 1000-COMPUTE-ZELLER-EXIT.
+004900      GOBACK.
+005000****************************************************************
+005100*  1000-COMPUTE-ZELLER
+005200*  ZELLER'S CONGRUENCE, TREATING JANUARY AND FEBRUARY AS MONTHS
+005300*  13 AND 14 OF THE PRECEDING YEAR, THEN REMAPPING THE 0=SATURDAY
+005400*  ZELLER RESULT ONTO DAYS' 1=MONDAY .. 7=SUNDAY CODES.   700 IS
+005500*  ADDED BEFORE EACH DIVIDE/REMAINDER BECAUSE DIVIDE REMAINDER
+005600*  ON A NEGATIVE DIVIDEND RETURNS A NEGATIVE REMAINDER, AND 700
+005700*  IS A MULTIPLE OF 7 LARGE ENOUGH TO COVER THE INTERMEDIATE
+005800*  RANGE OF WD-ZELLER-H FOR ANY 4-DIGIT YEAR.
+005900****************************************************************
+006000  1000-COMPUTE-ZELLER.
+006100      MOVE LK-MONTH TO WD-WORK-MONTH.
+006200      MOVE LK-YEAR TO WD-WORK-YEAR.
+006300      IF LK-MONTH < 3
+006400          ADD 12 TO WD-WORK-MONTH
+006500          SUBTRACT 1 FROM WD-WORK-YEAR
+006600      END-IF.
+006700      DIVIDE WD-WORK-YEAR BY 100 GIVING WD-CENTURY
+006800          REMAINDER WD-YEAR-OF-CENTURY.
+006900      COMPUTE WD-ZELLER-TERM1 = (WD-WORK-MONTH + 1) * 26 / 10.
+007000      DIVIDE WD-YEAR-OF-CENTURY BY 4 GIVING WD-ZELLER-TERM2
+007100          REMAINDER WD-DUMMY-QUOTIENT.
+007200      DIVIDE WD-CENTURY BY 4 GIVING WD-ZELLER-TERM3
+007300          REMAINDER WD-DUMMY-QUOTIENT.
+007400      MULTIPLY 2 BY WD-CENTURY GIVING WD-ZELLER-TERM4.
+007500      COMPUTE WD-ZELLER-H = LK-DAY + WD-ZELLER-TERM1
+007600          + WD-YEAR-OF-CENTURY + WD-ZELLER-TERM2
+007700          + WD-ZELLER-TERM3 - WD-ZELLER-TERM4.
+007800      ADD 700 TO WD-ZELLER-H GIVING WD-ZELLER-H-ADJ.
+007900      DIVIDE WD-ZELLER-H-ADJ BY 7 GIVING WD-DUMMY-QUOTIENT
+008000          REMAINDER WD-ZELLER-REMAINDER.
+008100      ADD 705 TO WD-ZELLER-REMAINDER GIVING WD-ISO-REMAINDER.
+008200      DIVIDE WD-ISO-REMAINDER BY 7 GIVING WD-DUMMY-QUOTIENT
+008300          REMAINDER WD-ISO-REMAINDER.
+008400      ADD 1 TO WD-ISO-REMAINDER GIVING LK-DAY-OF-WEEK-CODE.
+008500  1000-COMPUTE-ZELLER-EXIT.
+008600      EXIT.
