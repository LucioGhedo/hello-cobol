@@ -0,0 +1,156 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. WKRECON.
+000300 AUTHOR. LUCIO.
+000400 INSTALLATION. ACME PAYROLL SERVICES.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED.
+000700****************************************************************
+000800*  WKRECON
+000900*  RECONCILIATION PASS: READS A BATCH FILE OF DATE/DAY-OF-WEEK
+001000*  CODE PAIRS (AS PRODUCED FOR DAYS' ATTENDANCE RUN).  EVERY
+001100*  RECORD HAS ITS DAY-OF-WEEK CODE RECOMPUTED WITH THE SHARED
+001200*  WEEKDAY UTILITY AND COMPARED TO THE CODE CARRIED ON THE BATCH
+001300*  RECORD, SO A CODE THAT WAS KEYED OR CARRIED FORWARD WRONG
+001400*  SHOWS UP AS A MISMATCH RATHER THAN SILENTLY FLOWING INTO
+001410*  PAYROLL.  THE DATE IS ALSO LOOKED UP IN MESII'S AUDIT-LOG AND
+001420*  FLAGGED SEPARATELY IF MESII NEVER VALIDATED IT AS CORRETTA -
+001430*  THAT IS INFORMATIONAL AND DOES NOT GATE THE WEEKDAY CHECK.
+001500*  MOD HISTORY
+001600*  08/08/2026 LG  NEW.
+001700*  09/08/2026 LG  THE WEEKDAY RECOMPUTE/COMPARE WAS ONLY RUNNING
+001710*                 FOR DATES MESII HAD VALIDATED, SO MOST BATCH
+001720*                 RECORDS NEVER GOT CHECKED AT ALL.  IT NOW RUNS
+001730*                 FOR EVERY RECORD; THE "NOT VALIDATED BY MESII"
+001740*                 COUNT/MESSAGE IS KEPT AS A SEPARATE FLAG.
+001900****************************************************************
+002000  ENVIRONMENT DIVISION.
+002100  CONFIGURATION SECTION.
+002200  SOURCE-COMPUTER. IBM-PC.
+002300  OBJECT-COMPUTER. IBM-PC.
+002400  INPUT-OUTPUT SECTION.
+002500  FILE-CONTROL.
+002600      SELECT DAY-CODE-FILE ASSIGN TO "DAYCODES"
+002700          ORGANIZATION LINE SEQUENTIAL.
+002800      SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+002900          ORGANIZATION LINE SEQUENTIAL
+003000          FILE STATUS IS DL-AUDIT-FILE-STATUS.
+003100*
+003200  DATA DIVISION.
+003300  FILE SECTION.
+003400  FD  DAY-CODE-FILE.
+003500  01  DC-DATE-RECORD.
+003600      05  DC-DATE                 PIC 9(08).
+003700      05  DC-DATE-X REDEFINES DC-DATE.
+003800          10  DC-YEAR             PIC 9(04).
+003900          10  DC-MONTH            PIC 9(02).
+004000          10  DC-DAY              PIC 9(02).
+004100      05  DC-DAY-CODE             PIC 9(01).
+004200*
+004300  FD  AUDIT-LOG.
+004400  COPY AUDITLOG.
+004500*
+004600  WORKING-STORAGE SECTION.
+004700  COPY WKDAYTAB.
+004800  01  DL-AUDIT-FILE-STATUS        PIC X(02).
+004900  01  DL-BATCH-EOF-SW             PIC X(01) VALUE 'N'.
+005000      88  DL-BATCH-END-OF-FILE                VALUE 'Y'.
+005100  01  DL-AUDIT-EOF-SW             PIC X(01) VALUE 'N'.
+005200      88  DL-AUDIT-END-OF-FILE                VALUE 'Y'.
+005300  01  DL-FOUND-SW                 PIC X(01) VALUE 'N'.
+005400      88  DL-FOUND-VALIDATED                  VALUE 'Y'.
+005500  01  DL-COMPUTED-CODE            PIC 9(01).
+005600  01  DL-CHECKED-COUNT            PIC 9(06) VALUE 0.
+005700  01  DL-MATCH-COUNT              PIC 9(06) VALUE 0.
+005800  01  DL-MISMATCH-COUNT           PIC 9(06) VALUE 0.
+005900  01  DL-UNVALIDATED-COUNT        PIC 9(06) VALUE 0.
+006000*
+006100  PROCEDURE DIVISION.
+006200****************************************************************
+006300*  0000-MAINLINE
+006400****************************************************************
+006500  0000-MAINLINE.
+006600      OPEN INPUT DAY-CODE-FILE.
+006700      PERFORM 1000-PROCESS-ONE THRU 1000-PROCESS-ONE-EXIT
+006800          UNTIL DL-BATCH-END-OF-FILE.
+006900      CLOSE DAY-CODE-FILE.
+007000      DISPLAY ' '.
+007100      DISPLAY 'RISCONTRO GIORNI DELLA SETTIMANA COMPLETATO'.
+007200      DISPLAY 'RECORD CONTROLLATI    : ' DL-CHECKED-COUNT.
+007300      DISPLAY 'CORRISPONDENZE OK     : ' DL-MATCH-COUNT.
+007400      DISPLAY 'DISCORDANZE           : ' DL-MISMATCH-COUNT.
+007500      DISPLAY 'NON VALIDATE DA MESII : ' DL-UNVALIDATED-COUNT.
+007600      GOBACK.
+007700****************************************************************
+007800*  1000-PROCESS-ONE
+007900*  READS ONE BATCH DATE/DAY-CODE RECORD AND RECONCILES IT.
+008000****************************************************************
+008100  1000-PROCESS-ONE.
+008200      READ DAY-CODE-FILE
+008300          AT END
+008400              MOVE 'Y' TO DL-BATCH-EOF-SW
+008500          NOT AT END
+008600              ADD 1 TO DL-CHECKED-COUNT
+008700              PERFORM 2000-RECONCILE-ONE
+008800                  THRU 2000-RECONCILE-ONE-EXIT
+008900      END-READ.
+009000  1000-PROCESS-ONE-EXIT.
+009100      EXIT.
+009200****************************************************************
+009300*  2000-RECONCILE-ONE
+009400*  RECOMPUTES THE DAY-OF-WEEK CODE FOR THE BATCH DATE AND COMPARES
+009500*  IT TO THE CODE CARRIED ON THE BATCH RECORD, REGARDLESS OF
+009600*  WHETHER MESII EVER VALIDATED THAT DATE.  SEPARATELY LOOKS THE
+009610*  DATE UP IN THE AUDIT-LOG AND FLAGS IT IF MESII NEVER VALIDATED
+009620*  IT AS CORRETTA.
+009700****************************************************************
+009800  2000-RECONCILE-ONE.
+009900      PERFORM 2100-FIND-IN-AUDIT-LOG
+009950          THRU 2100-FIND-IN-AUDIT-LOG-EXIT.
+010000      CALL 'WEEKDAY' USING DC-DAY DC-MONTH DC-YEAR
+010100          DL-COMPUTED-CODE.
+010200      IF DL-COMPUTED-CODE = DC-DAY-CODE
+010300          ADD 1 TO DL-MATCH-COUNT
+010400          DISPLAY 'DATA ' DC-DATE ' OK - GIORNO '
+010500              WD-NOME(DL-COMPUTED-CODE)
+010600      ELSE
+010700          ADD 1 TO DL-MISMATCH-COUNT
+010800          DISPLAY 'DATA ' DC-DATE ' DISCORDANTE - ATTESO '
+010900              DC-DAY-CODE ' CALCOLATO ' DL-COMPUTED-CODE
+011000              ' (' WD-NOME(DL-COMPUTED-CODE) ')'
+011100      END-IF.
+011200      IF NOT DL-FOUND-VALIDATED
+011300          ADD 1 TO DL-UNVALIDATED-COUNT
+011400          DISPLAY 'DATA ' DC-DATE ' NON RISULTA VALIDATA DA MESII'
+011500      END-IF.
+011700  2000-RECONCILE-ONE-EXIT.
+011800      EXIT.
+011900****************************************************************
+012000*  2100-FIND-IN-AUDIT-LOG
+012100*  SCANS THE AUDIT-LOG FROM THE TOP FOR A CORRETTA ENTRY MATCHING
+012200*  THE BATCH RECORD'S DATE.
+012300****************************************************************
+012400  2100-FIND-IN-AUDIT-LOG.
+012500      MOVE 'N' TO DL-FOUND-SW.
+012600      MOVE 'N' TO DL-AUDIT-EOF-SW.
+012700      OPEN INPUT AUDIT-LOG.
+012800      IF DL-AUDIT-FILE-STATUS = '00'
+012900          PERFORM 2110-SCAN-ONE THRU 2110-SCAN-ONE-EXIT
+013000              UNTIL DL-FOUND-VALIDATED OR DL-AUDIT-END-OF-FILE
+013100          CLOSE AUDIT-LOG
+013200      ELSE
+013300          MOVE 'Y' TO DL-AUDIT-EOF-SW
+013400      END-IF.
+013500  2100-FIND-IN-AUDIT-LOG-EXIT.
+013600      EXIT.
+013700  2110-SCAN-ONE.
+013800      READ AUDIT-LOG
+013900          AT END
+014000              MOVE 'Y' TO DL-AUDIT-EOF-SW
+014100          NOT AT END
+014200              IF AL-DATE-ATTEMPTED = DC-DATE
+014300                      AND AL-RESULT = 'CORRETTA'
+014400                  MOVE 'Y' TO DL-FOUND-SW
+014500              END-IF
+014600      END-READ.
+014700  2110-SCAN-ONE-EXIT.
+014800      EXIT.
