@@ -1,93 +1,372 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. MAGGMIN.
- AUTHOR. LUCIO
- DATE-WRITTEN. 13/10/2022
-* QUESTO E' UN COMMENTO
-*
- ENVIRONMENT DIVISION.
- SOURCE-COMPUTER. IBM-PC.
- OBJECT-COMPUTER. IBM-PC.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.
-*
- DATA DIVISION.
- FILE SECTION.
- WORKING-STORAGE SECTION.
- 01     VAR1              PIC 9(10).
- 01     VAR2              PIC 9(10).
- 01     VAR3              PIC 9(10).
- 01     STOPUTENTE        PIC X.
- 
-*
- PROCEDURE DIVISION. 
- MAIN SECTION.
-           PERFORM ESEGUI THRU FINE-ESEGUI UNTIL STOPUTENTE = 'n'.
-           DISPLAY 'HELLO'.
-     STOP RUN.
- ESEGUI
-          DISPLAY 'DAMMI PRIMO NUMERO'.
-          ACCEPT VAR1.
-          DISPLAY 'DAMMI SECONDO NUMERO'.
-          ACCEPT VAR2.
-          DISPLAY 'DAMMI TERZO NUMERO'.
-          ACCEPT VAR3.
-*          EVALUATE TRUE
-*         WHEN VAR1 > VAR2
-*         WHEN VAR1 > VAR3
-*        DISPLAY "Il piu' grande e' " VAR1
-*          WHEN VAR2 > VAR3
-*         WHEN VAR2 > VAR1
-*         DISPLAY "Il piu' grande eaaaa' " VAR2
-*         WHEN VAR3 > VAR1
-*         WHEN VAR3 > VAR2
-*         DISPLAY "Il piu' grande e' " VAR3
-*         WHEN OTHER
-*        DISPLAY 'Nessuna condizione verificata'
-*          END-EVALUATE.
-*         DISPLAY 'VUOI CONTINUARE? y/n'
-*'.
-*          ACCEPT STOPUTENTE.
-          IF VAR1 > VAR2 
-                  IF VAR1 > VAR3
-                   DISPLAY "Il piu' grande e' " VAR1
-                  END-IF
-          END-IF
-          IF VAR2 > VAR3
-                IF VAR2 > VAR1
-                      DISPLAY "Il piu' grande e' " VAR2
-                END-IF
-          END-IF
-          IF VAR3 > VAR1
-                IF VAR3 > VAR2
-                     DISPLAY "Il piu' grande e' " VAR3
-                END-IF
-          END-IF
-          IF VAR1 = VAR2
-                IF VAR1 = VAR3
-                      DISPLAY 'Tutti uguali'
-                END-IF
-          END-IF
-          
-          IF VAR1 = VAR2
-          IF VAR1 > VAR3
-           DISPLAY VAR1 VAR2 ' SONO UGUALI E NON CE MAGGIORE'
-          END-IF
-          END-IF
-          
-          IF VAR2 = VAR3
-          IF VAR3 > VAR1
-           DISPLAY VAR3 VAR2 ' SONO UGUALI E NON CE MAGGIORE'
-          END-IF
-          END-IF
-          
-          IF VAR1 = VAR3
-          IF VAR1 > VAR2
-           DISPLAY VAR1 VAR3 ' SONO UGUALI E NON CE MAGGIORE'
-          END-IF
-          END-IF
-          
-          DISPLAY 'VUOI CONTINUARE? y/n'
-          ACCEPT STOPUTENTE.
-          
- FINE-ESEGUI 
-       EXIT.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MAGGMIN.
+000300 AUTHOR. LUCIO.
+000400 INSTALLATION. ACME PAYROLL SERVICES.
+000500 DATE-WRITTEN. 13/10/2022.
+000600 DATE-COMPILED.
+000700****************************************************************
+000800*  MAGGMIN
+000900*  COMPARES THREE NUMBERS AND REPORTS THE LARGEST.
+001000*  MOD HISTORY
+001100*  13/10/2022 LG  ORIGINAL - NESTED-IF COMPARISON OF VAR1/VAR2/
+001200*                 VAR3, WITH AN ABANDONED EVALUATE ATTEMPT LEFT
+001300*                 COMMENTED OUT ALONGSIDE IT.
+001400*  08/08/2026 LG  FINISHED THE EVALUATE BLOCK AND EXTENDED IT
+001500*                 INTO A FULL DESCENDING-ORDER RANKED REPORT
+001600*                 THAT CALLS OUT TIES EXPLICITLY.
+001700*  08/08/2026 LG  ADDED A FILE-DRIVEN STATISTICS MODE THAT READS
+001800*                 AN ARBITRARY NUMBER OF RECORDS AND COMPUTES
+001900*                 MAX, MIN, AVERAGE AND MEDIAN IN ONE PASS.
+002000*  08/08/2026 LG  ACCEPT OF VAR1/VAR2/VAR3 IS NOW VALIDATED AND
+002100*                 RE-PROMPTS ON A BLANK OR NON-NUMERIC ENTRY.
+002110*  08/08/2026 LG  STOP RUN CHANGED TO GOBACK SO THE MENU DRIVER
+002120*                 CAN CALL THIS PROGRAM AND RESUME AFTERWARD.
+002130*  08/08/2026 LG  THE FILE-DRIVEN STATISTICS REPORT IS NOW
+002140*                 WRAPPED IN THE COMMON PRINTED-REPORT HEADING/
+002150*                 FOOTING (RPTHDRW/RPTHDRP.CPY).
+002160*  09/08/2026 LG  5000-FILE-STATS NOW RESETS THE EOF SWITCH AND
+002170*                 EVERY RUNNING TOTAL (INCLUDING DL-STAT-MIN BACK
+002180*                 TO ITS HIGH SENTINEL) ON ENTRY, SO A REPEAT
+002190*                 CALL FROM MENU DOESN'T MIX ITS FIGURES WITH THE
+002191*                 PREVIOUS RUN'S, AND THE LOAD LOOP NOW STOPS WITH
+002192*                 A WARNING INSTEAD OF OVERRUNNING DL-STAT-TABLE.
+002193*  09/08/2026 LG  DL-BUFFER-CHECK IS NOW JUSTIFIED RIGHT SO A
+002194*                 SHORT ACCEPT ENTRY IS RIGHT-ALIGNED BEFORE ITS
+002195*                 PADDING SPACES ARE TURNED INTO ZEROS, INSTEAD OF
+002196*                 THE VALUE BEING INFLATED BY TRAILING ZEROS.
+002197*  09/08/2026 LG  STOPUTENTE WAS NEVER RESET BEFORE
+002198*                 0000-MAINLINE'S PERFORM ... UNTIL STOPUTENTE =
+002199*                 'n' OR 'N', SO A SECOND CALL FROM MENU AFTER A
+002201*                 USER HAD QUIT ONCE FOUND THE FLAG STILL SET AND
+002202*                 SKIPPED 2000-ESEGUI ENTIRELY.  NOW RESET TO
+002203*                 SPACE AT THE TOP OF 0000-MAINLINE.
+002204****************************************************************
+002300  ENVIRONMENT DIVISION.
+002400  CONFIGURATION SECTION.
+002500  SOURCE-COMPUTER. IBM-PC.
+002600  OBJECT-COMPUTER. IBM-PC.
+002700  INPUT-OUTPUT SECTION.
+002800  FILE-CONTROL.
+002900      SELECT MAGGMIN-INPUT ASSIGN TO "MAGVALS"
+003000          ORGANIZATION LINE SEQUENTIAL.
+003100*
+003200  DATA DIVISION.
+003300  FILE SECTION.
+003400  FD  MAGGMIN-INPUT.
+003500  01  MAGGMIN-INPUT-RECORD        PIC 9(10).
+003600*
+003700  WORKING-STORAGE SECTION.
+003710  COPY RPTHDRW.
+003800  01  VAR1                        PIC 9(10).
+003900  01  VAR2                        PIC 9(10).
+004000  01  VAR3                        PIC 9(10).
+004100  01  STOPUTENTE                  PIC X.
+004200  01  DL-MODE                     PIC X(01).
+004300  01  DL-VALID-SW                 PIC X(01).
+004400  01  DL-BUFFER                   PIC X(10).
+004410  01  DL-BUFFER-CHECK             PIC X(10) JUSTIFIED RIGHT.
+004500  01  DL-RANK-TABLE.
+004600      05  DL-RANK-ENTRY OCCURS 3 TIMES.
+004700          10  DL-RANK-NAME        PIC X(04).
+004800          10  DL-RANK-VALUE       PIC 9(10).
+004900  01  DL-SWAP-I                   PIC 9(01).
+005000  01  DL-SWAP-J                   PIC 9(01).
+005100  01  DL-TEMP-NAME                PIC X(04).
+005200  01  DL-TEMP-VALUE               PIC 9(10).
+005300  01  DL-EOF-SW                   PIC X(01) VALUE 'N'.
+005400      88  DL-END-OF-FILE                      VALUE 'Y'.
+005500  01  DL-STAT-COUNT                PIC 9(06) VALUE 0.
+005600  01  DL-STAT-TABLE.
+005700      05  DL-STAT-VALUE OCCURS 10000 TIMES PIC 9(10).
+005800  01  DL-STAT-SUM                  PIC 9(16) VALUE 0.
+005900  01  DL-STAT-MAX                  PIC 9(10) VALUE 0.
+006000  01  DL-STAT-MIN                  PIC 9(10) VALUE 9999999999.
+006100  01  DL-STAT-AVG                  PIC 9(10)V99.
+006200  01  DL-STAT-MEDIAN               PIC 9(10)V99.
+006300  01  DL-STAT-MID                  PIC 9(06).
+006400  01  DL-STAT-MID-REM              PIC 9(06).
+006500  01  DL-SORT-I                    PIC 9(06).
+006600  01  DL-SORT-J                    PIC 9(06).
+006700  01  DL-SORT-MIN-IDX              PIC 9(06).
+006800  01  DL-SORT-TEMP                 PIC 9(10).
+006900*
+007000  PROCEDURE DIVISION.
+007100****************************************************************
+007200*  0000-MAINLINE
+007300****************************************************************
+007400  0000-MAINLINE.
+007405      MOVE SPACE TO STOPUTENTE.
+007410      MOVE 'MAGGMIN' TO RH-PROGRAM-NAME.
+007420      MOVE 'FILE STATISTICS REPORT' TO RH-REPORT-TITLE.
+007500      DISPLAY 'MODALITA''? 3=TRE NUMERI  F=STATISTICHE DA FILE'.
+007600      ACCEPT DL-MODE.
+007700      IF DL-MODE = 'F' OR DL-MODE = 'f'
+007800          PERFORM 5000-FILE-STATS THRU 5000-FILE-STATS-EXIT
+007900      ELSE
+008000          PERFORM 2000-ESEGUI THRU 2000-ESEGUI-EXIT
+008100              UNTIL STOPUTENTE = 'n' OR STOPUTENTE = 'N'
+008200      END-IF.
+008300      GOBACK.
+008400****************************************************************
+008500*  2000-ESEGUI
+008600*  ACCEPTS THREE VALIDATED NUMBERS AND PRINTS THE RANKED REPORT.
+008700****************************************************************
+008800  2000-ESEGUI.
+008900      PERFORM 2100-ACCEPT-VAR1 THRU 2100-ACCEPT-VAR1-EXIT.
+009000      PERFORM 2200-ACCEPT-VAR2 THRU 2200-ACCEPT-VAR2-EXIT.
+009100      PERFORM 2300-ACCEPT-VAR3 THRU 2300-ACCEPT-VAR3-EXIT.
+009200      PERFORM 3000-RANK-REPORT THRU 3000-RANK-REPORT-EXIT.
+009300      DISPLAY 'VUOI CONTINUARE? y/n'.
+009400      ACCEPT STOPUTENTE.
+009500  2000-ESEGUI-EXIT.
+009600      EXIT.
+009700****************************************************************
+009800*  2100-ACCEPT-VAR1 / 2200-ACCEPT-VAR2 / 2300-ACCEPT-VAR3
+009900*  EACH RE-PROMPTS UNTIL A NON-BLANK NUMERIC VALUE IS ENTERED,
+010000*  SO A MISTYPED ENTRY CAN NEVER FLOW INTO THE COMPARISON LOGIC.
+010010*  THE RAW ACCEPT LEFT-JUSTIFIES WITH TRAILING SPACES, WHICH
+010020*  WOULD FAIL A DIRECT NUMERIC TEST, SO THE CHECK RUNS AGAINST A
+010030*  JUSTIFIED RIGHT COPY WITH SPACES REPLACED BY ZEROS - RIGHT-
+010040*  JUSTIFYING FIRST KEEPS A SHORT ENTRY LIKE "42" AT ITS OWN
+010050*  MAGNITUDE INSTEAD OF PADDING IT OUT TO "4200000000".
+010100****************************************************************
+010200  2100-ACCEPT-VAR1.
+010300      MOVE 'N' TO DL-VALID-SW.
+010400      PERFORM 2110-GET-VAR1 THRU 2110-GET-VAR1-EXIT
+010500          UNTIL DL-VALID-SW = 'Y'.
+010600  2100-ACCEPT-VAR1-EXIT.
+010700      EXIT.
+010800  2110-GET-VAR1.
+010900      DISPLAY 'DAMMI PRIMO NUMERO'.
+011000      ACCEPT DL-BUFFER.
+011010      MOVE DL-BUFFER TO DL-BUFFER-CHECK.
+011020      INSPECT DL-BUFFER-CHECK REPLACING ALL SPACE BY ZERO.
+011100      IF DL-BUFFER = SPACES OR DL-BUFFER-CHECK NOT NUMERIC
+011200          DISPLAY 'VALORE NON VALIDO - INSERISCI UN NUMERO'
+011300      ELSE
+011400          MOVE DL-BUFFER-CHECK TO VAR1
+011500          MOVE 'Y' TO DL-VALID-SW
+011600      END-IF.
+011700  2110-GET-VAR1-EXIT.
+011800      EXIT.
+011900  2200-ACCEPT-VAR2.
+012000      MOVE 'N' TO DL-VALID-SW.
+012100      PERFORM 2210-GET-VAR2 THRU 2210-GET-VAR2-EXIT
+012200          UNTIL DL-VALID-SW = 'Y'.
+012300  2200-ACCEPT-VAR2-EXIT.
+012400      EXIT.
+012500  2210-GET-VAR2.
+012600      DISPLAY 'DAMMI SECONDO NUMERO'.
+012700      ACCEPT DL-BUFFER.
+012710      MOVE DL-BUFFER TO DL-BUFFER-CHECK.
+012720      INSPECT DL-BUFFER-CHECK REPLACING ALL SPACE BY ZERO.
+012800      IF DL-BUFFER = SPACES OR DL-BUFFER-CHECK NOT NUMERIC
+012900          DISPLAY 'VALORE NON VALIDO - INSERISCI UN NUMERO'
+013000      ELSE
+013100          MOVE DL-BUFFER-CHECK TO VAR2
+013200          MOVE 'Y' TO DL-VALID-SW
+013300      END-IF.
+013400  2210-GET-VAR2-EXIT.
+013500      EXIT.
+013600  2300-ACCEPT-VAR3.
+013700      MOVE 'N' TO DL-VALID-SW.
+013800      PERFORM 2310-GET-VAR3 THRU 2310-GET-VAR3-EXIT
+013900          UNTIL DL-VALID-SW = 'Y'.
+014000  2300-ACCEPT-VAR3-EXIT.
+014100      EXIT.
+014200  2310-GET-VAR3.
+014300      DISPLAY 'DAMMI TERZO NUMERO'.
+014400      ACCEPT DL-BUFFER.
+014410      MOVE DL-BUFFER TO DL-BUFFER-CHECK.
+014420      INSPECT DL-BUFFER-CHECK REPLACING ALL SPACE BY ZERO.
+014500      IF DL-BUFFER = SPACES OR DL-BUFFER-CHECK NOT NUMERIC
+014600          DISPLAY 'VALORE NON VALIDO - INSERISCI UN NUMERO'
+014700      ELSE
+014800          MOVE DL-BUFFER-CHECK TO VAR3
+014900          MOVE 'Y' TO DL-VALID-SW
+015000      END-IF.
+015100  2310-GET-VAR3-EXIT.
+015200      EXIT.
+015300****************************************************************
+015400*  3000-RANK-REPORT
+015500*  FINISHES THE OLD ABANDONED EVALUATE ATTEMPT (THE ORIGINAL HAD
+015600*  TWO STACKED WHEN CLAUSES WHERE AN AND WAS MEANT) AND THEN
+015700*  PRINTS THE FULL DESCENDING RANKING WITH TIE CALL-OUTS.
+015800****************************************************************
+015900  3000-RANK-REPORT.
+016000      EVALUATE TRUE
+016100          WHEN VAR1 >= VAR2 AND VAR1 >= VAR3
+016200              DISPLAY "IL PIU' GRANDE E' " VAR1
+016300          WHEN VAR2 >= VAR1 AND VAR2 >= VAR3
+016400              DISPLAY "IL PIU' GRANDE E' " VAR2
+016500          WHEN VAR3 >= VAR1 AND VAR3 >= VAR2
+016600              DISPLAY "IL PIU' GRANDE E' " VAR3
+016700          WHEN OTHER
+016800              DISPLAY 'NESSUNA CONDIZIONE VERIFICATA'
+016900      END-EVALUATE.
+017000      PERFORM 3100-SORT-DESCENDING
+017010          THRU 3100-SORT-DESCENDING-EXIT.
+017100      DISPLAY "CLASSIFICA (DAL PIU' GRANDE AL PIU' PICCOLO):".
+017200      DISPLAY '  1) ' DL-RANK-NAME(1) ' = ' DL-RANK-VALUE(1).
+017300      DISPLAY '  2) ' DL-RANK-NAME(2) ' = ' DL-RANK-VALUE(2).
+017400      DISPLAY '  3) ' DL-RANK-NAME(3) ' = ' DL-RANK-VALUE(3).
+017500      PERFORM 3200-ANNOUNCE-TIES THRU 3200-ANNOUNCE-TIES-EXIT.
+017600  3000-RANK-REPORT-EXIT.
+017700      EXIT.
+017800  3100-SORT-DESCENDING.
+017900      MOVE 'VAR1' TO DL-RANK-NAME(1).
+018000      MOVE VAR1 TO DL-RANK-VALUE(1).
+018100      MOVE 'VAR2' TO DL-RANK-NAME(2).
+018200      MOVE VAR2 TO DL-RANK-VALUE(2).
+018300      MOVE 'VAR3' TO DL-RANK-NAME(3).
+018400      MOVE VAR3 TO DL-RANK-VALUE(3).
+018500      MOVE 1 TO DL-SWAP-I.
+018600      MOVE 2 TO DL-SWAP-J.
+018700      PERFORM 3110-SWAP-IF-NEEDED THRU 3110-SWAP-IF-NEEDED-EXIT.
+018800      MOVE 2 TO DL-SWAP-I.
+018900      MOVE 3 TO DL-SWAP-J.
+019000      PERFORM 3110-SWAP-IF-NEEDED THRU 3110-SWAP-IF-NEEDED-EXIT.
+019100      MOVE 1 TO DL-SWAP-I.
+019200      MOVE 2 TO DL-SWAP-J.
+019300      PERFORM 3110-SWAP-IF-NEEDED THRU 3110-SWAP-IF-NEEDED-EXIT.
+019400  3100-SORT-DESCENDING-EXIT.
+019500      EXIT.
+019600  3110-SWAP-IF-NEEDED.
+019700      IF DL-RANK-VALUE(DL-SWAP-I) < DL-RANK-VALUE(DL-SWAP-J)
+019800          MOVE DL-RANK-NAME(DL-SWAP-I) TO DL-TEMP-NAME
+019900          MOVE DL-RANK-VALUE(DL-SWAP-I) TO DL-TEMP-VALUE
+020000          MOVE DL-RANK-NAME(DL-SWAP-J) TO DL-RANK-NAME(DL-SWAP-I)
+020100          MOVE DL-RANK-VALUE(DL-SWAP-J)
+020200              TO DL-RANK-VALUE(DL-SWAP-I)
+020300          MOVE DL-TEMP-NAME TO DL-RANK-NAME(DL-SWAP-J)
+020400          MOVE DL-TEMP-VALUE TO DL-RANK-VALUE(DL-SWAP-J)
+020500      END-IF.
+020600  3110-SWAP-IF-NEEDED-EXIT.
+020700      EXIT.
+020800  3200-ANNOUNCE-TIES.
+020900      IF DL-RANK-VALUE(1) = DL-RANK-VALUE(2)
+021000              AND DL-RANK-VALUE(2) = DL-RANK-VALUE(3)
+021100          DISPLAY DL-RANK-NAME(1) ', ' DL-RANK-NAME(2)
+021200              ' AND ' DL-RANK-NAME(3) ' ARE ALL TIED'
+021300      ELSE
+021400          IF DL-RANK-VALUE(1) = DL-RANK-VALUE(2)
+021500              DISPLAY DL-RANK-NAME(1) ' AND ' DL-RANK-NAME(2)
+021600                  ' TIED FOR LARGEST'
+021700          END-IF
+021800          IF DL-RANK-VALUE(2) = DL-RANK-VALUE(3)
+021900              DISPLAY DL-RANK-NAME(2) ' AND ' DL-RANK-NAME(3)
+022000                  ' TIED FOR SMALLEST'
+022100          END-IF
+022200      END-IF.
+022300  3200-ANNOUNCE-TIES-EXIT.
+022400      EXIT.
+022500****************************************************************
+022600*  5000-FILE-STATS
+022700*  READS AN ARBITRARY NUMBER OF RECORDS FROM MAGGMIN-INPUT AND
+022800*  COMPUTES MAX, MIN, AVERAGE AND MEDIAN IN ONE PASS OVER THE
+022900*  FILE (THE VALUES ARE ALSO KEPT IN DL-STAT-TABLE SO THE MEDIAN
+023000*  CAN BE DERIVED FROM A SORT OF THE IN-MEMORY TABLE AFTERWARD).
+023100****************************************************************
+023200  5000-FILE-STATS.
+023202      MOVE 'N' TO DL-EOF-SW.
+023205      MOVE 0 TO DL-STAT-COUNT.
+023206      MOVE 0 TO DL-STAT-SUM.
+023207      MOVE 0 TO DL-STAT-MAX.
+023208      MOVE 9999999999 TO DL-STAT-MIN.
+023210      PERFORM 8000-PRINT-HEADING THRU 8000-PRINT-HEADING-EXIT.
+023300      OPEN INPUT MAGGMIN-INPUT.
+023400      PERFORM 5010-READ-ONE THRU 5010-READ-ONE-EXIT
+023500          UNTIL DL-END-OF-FILE.
+023600      CLOSE MAGGMIN-INPUT.
+023700      IF DL-STAT-COUNT = 0
+023800          DISPLAY 'NESSUN RECORD NEL FILE'
+023900      ELSE
+024000          COMPUTE DL-STAT-AVG = DL-STAT-SUM / DL-STAT-COUNT
+024100          PERFORM 5100-SORT-VALUES THRU 5100-SORT-VALUES-EXIT
+024150          PERFORM 5200-COMPUTE-MEDIAN
+024160              THRU 5200-COMPUTE-MEDIAN-EXIT
+024300          DISPLAY 'RECORD LETTI: ' DL-STAT-COUNT
+024400          DISPLAY 'MASSIMO: ' DL-STAT-MAX
+024500          DISPLAY 'MINIMO: ' DL-STAT-MIN
+024600          DISPLAY 'MEDIA: ' DL-STAT-AVG
+024700          DISPLAY 'MEDIANA: ' DL-STAT-MEDIAN
+024800      END-IF.
+024810      PERFORM 8010-PRINT-FOOTING THRU 8010-PRINT-FOOTING-EXIT.
+024900  5000-FILE-STATS-EXIT.
+025000      EXIT.
+025100  5010-READ-ONE.
+025200      READ MAGGMIN-INPUT
+025300          AT END
+025400              MOVE 'Y' TO DL-EOF-SW
+025500          NOT AT END
+025510              IF DL-STAT-COUNT >= 10000
+025520                  DISPLAY 'TABELLA STATISTICHE PIENA - RECORD '
+025530                      'IGNORATO'
+025540                  MOVE 'Y' TO DL-EOF-SW
+025550              ELSE
+025600                  ADD 1 TO DL-STAT-COUNT
+025650                  MOVE MAGGMIN-INPUT-RECORD
+025660                      TO DL-STAT-VALUE(DL-STAT-COUNT)
+025800                  ADD MAGGMIN-INPUT-RECORD TO DL-STAT-SUM
+025900                  IF MAGGMIN-INPUT-RECORD > DL-STAT-MAX
+026000                      MOVE MAGGMIN-INPUT-RECORD TO DL-STAT-MAX
+026100                  END-IF
+026200                  IF MAGGMIN-INPUT-RECORD < DL-STAT-MIN
+026300                      MOVE MAGGMIN-INPUT-RECORD TO DL-STAT-MIN
+026400                  END-IF
+026450              END-IF
+026500      END-READ.
+026600  5010-READ-ONE-EXIT.
+026700      EXIT.
+026800****************************************************************
+026900*  5100-SORT-VALUES
+027000*  IN-PLACE ASCENDING SELECTION SORT OF DL-STAT-TABLE(1) THRU
+027100*  DL-STAT-TABLE(DL-STAT-COUNT), NEEDED SO 5200-COMPUTE-MEDIAN
+027200*  CAN PICK THE MIDDLE VALUE(S).
+027300****************************************************************
+027400  5100-SORT-VALUES.
+027500      PERFORM 5110-SELECT-MIN-FROM
+027510          THRU 5110-SELECT-MIN-FROM-EXIT
+027600          VARYING DL-SORT-I FROM 1 BY 1
+027700          UNTIL DL-SORT-I > DL-STAT-COUNT.
+027800  5100-SORT-VALUES-EXIT.
+027900      EXIT.
+028000  5110-SELECT-MIN-FROM.
+028100      MOVE DL-SORT-I TO DL-SORT-MIN-IDX.
+028200      PERFORM 5120-FIND-MIN-FROM THRU 5120-FIND-MIN-FROM-EXIT
+028300          VARYING DL-SORT-J FROM DL-SORT-I BY 1
+028400          UNTIL DL-SORT-J > DL-STAT-COUNT.
+028500      IF DL-SORT-MIN-IDX NOT = DL-SORT-I
+028600          MOVE DL-STAT-VALUE(DL-SORT-I) TO DL-SORT-TEMP
+028700          MOVE DL-STAT-VALUE(DL-SORT-MIN-IDX)
+028800              TO DL-STAT-VALUE(DL-SORT-I)
+028900          MOVE DL-SORT-TEMP TO DL-STAT-VALUE(DL-SORT-MIN-IDX)
+029000      END-IF.
+029100  5110-SELECT-MIN-FROM-EXIT.
+029200      EXIT.
+029300  5120-FIND-MIN-FROM.
+029400      IF DL-STAT-VALUE(DL-SORT-J) < DL-STAT-VALUE(DL-SORT-MIN-IDX)
+029500          MOVE DL-SORT-J TO DL-SORT-MIN-IDX
+029600      END-IF.
+029700  5120-FIND-MIN-FROM-EXIT.
+029800      EXIT.
+029900****************************************************************
+030000*  5200-COMPUTE-MEDIAN
+030100****************************************************************
+030200  5200-COMPUTE-MEDIAN.
+030300      DIVIDE DL-STAT-COUNT BY 2 GIVING DL-STAT-MID
+030400          REMAINDER DL-STAT-MID-REM.
+030500      IF DL-STAT-MID-REM = 0
+030600          COMPUTE DL-STAT-MEDIAN =
+030700              (DL-STAT-VALUE(DL-STAT-MID)
+030800              + DL-STAT-VALUE(DL-STAT-MID + 1)) / 2
+030900      ELSE
+031000          ADD 1 TO DL-STAT-MID
+031100          MOVE DL-STAT-VALUE(DL-STAT-MID) TO DL-STAT-MEDIAN
+031200      END-IF.
+031300  5200-COMPUTE-MEDIAN-EXIT.
+031400      EXIT.
+031500****************************************************************
+031600*  COMMON PRINTED-REPORT HEADING/FOOTING PARAGRAPHS
+031700****************************************************************
+031800  COPY RPTHDRP.
