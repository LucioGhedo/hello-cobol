@@ -0,0 +1,13 @@
+000100****************************************************************
+000200*  SRTOUT.CPY
+000300*  SHARED RECORD LAYOUT FOR SORTING'S ORDERED OUTPUT FILE.  PULLED
+000400*  OUT SO THE CONTROL-TOTAL RECONCILIATION PASS CAN READ SORTOUT
+000500*  BACK WITHOUT RETYPING THE LAYOUT.
+000600*  MOD HISTORY
+000700*  08/08/2026 LG  PULLED OUT OF SORTING INTO A SHARED COPYBOOK SO
+000800*                 THE NEW CONTROL-TOTAL RECONCILIATION PASS CAN
+000900*                 COPY THE SAME LAYOUT.
+001000****************************************************************
+001100 01  SORT-OUTPUT-RECORD.
+001200     05  SO-KEY                  PIC X(10).
+001300     05  SO-VALUE                PIC 9(10).
