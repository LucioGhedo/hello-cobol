@@ -0,0 +1,18 @@
+000100****************************************************************
+000200*  CHKPT.CPY
+000300*  SHARED RESTART-CHECKPOINT RECORD LAYOUT FOR FILE-DRIVEN
+000400*  BATCH RUNS (NUMERIS, SORTING).  ONE RECORD IS REWRITTEN TO
+000500*  THE PROGRAM'S CHECKPOINT FILE EVERY CK-CHECKPOINT-INTERVAL
+000600*  RECORDS SO A RESTART CAN REPORT HOW FAR A PREVIOUS RUN GOT
+000610*  BEFORE IT WAS INTERRUPTED.  THE FILE IS STILL REPROCESSED
+000620*  FROM THE START ON RESTART - NEITHER PROGRAM SKIPS AHEAD.
+000700*  MOD HISTORY
+000800*  08/08/2026 LG  NEW.
+000810*  09/08/2026 LG  REWORDED THE HEADER COMMENT - IT CLAIMED A
+000820*                 RESTART COULD "SKIP WHAT WAS ALREADY PROCESSED",
+000830*                 WHICH NEITHER PROGRAM ACTUALLY DOES.
+000900****************************************************************
+001000 01  CK-CHECKPOINT-RECORD.
+001100     05  CK-PROGRAM-ID           PIC X(08).
+001200     05  CK-LAST-RECORD-NO       PIC 9(08).
+001300     05  CK-RUN-COMPLETE         PIC X(01).
