@@ -0,0 +1,16 @@
+000100****************************************************************
+000200*  AUDITLOG.CPY
+000300*  SHARED RECORD LAYOUT FOR MESII'S VALIDATION AUDIT LOG.  ONE
+000400*  RECORD IS APPENDED PER MESII VALIDATION ATTEMPT; THE DATE/
+000500*  DAY-CODE RECONCILIATION PASS READS THE SAME FILE BACK TO
+000600*  CROSS-CHECK VALIDATED DATES AGAINST DAYS' DAY-OF-WEEK CODES.
+000700*  MOD HISTORY
+000800*  08/08/2026 LG  PULLED OUT OF MESII INTO A SHARED COPYBOOK SO
+000900*                 THE RECONCILIATION PASS CAN COPY THE SAME
+001000*                 LAYOUT INSTEAD OF RETYPING IT.
+001100****************************************************************
+001200 01  AUDIT-LOG-RECORD.
+001300     05  AL-DATE-ATTEMPTED       PIC 9(08).
+001400     05  AL-RESULT               PIC X(08).
+001500     05  AL-RUN-DATE             PIC 9(08).
+001600     05  AL-RUN-TIME             PIC 9(08).
