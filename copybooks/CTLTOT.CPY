@@ -0,0 +1,15 @@
+000100****************************************************************
+000200*  CTLTOT.CPY
+000300*  SHARED RECORD LAYOUT FOR A ONE-RECORD CONTROL-TOTAL FILE.  A
+000400*  BATCH PASS THAT WANTS ITS SUMMARY FIGURES CHECKED BY A LATER
+000500*  RECONCILIATION STEP WRITES ONE OF THESE AT END OF RUN.
+000600*  MOD HISTORY
+000700*  08/08/2026 LG  ORIGINAL - WRITTEN FOR NUMERIS' MIN/MAX SUMMARY
+000800*                 SO THE NEW CONTROL-TOTAL RECONCILIATION PASS
+000900*                 CAN CHECK IT AGAINST SORTING'S ORDERED OUTPUT.
+001000****************************************************************
+001100 01  CONTROL-TOTAL-RECORD.
+001200     05  CT-PROGRAM-ID           PIC X(08).
+001300     05  CT-RECORD-COUNT         PIC 9(08).
+001400     05  CT-MIN-VALUE            PIC 9(10).
+001500     05  CT-MAX-VALUE            PIC 9(10).
