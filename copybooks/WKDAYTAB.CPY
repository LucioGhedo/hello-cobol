@@ -0,0 +1,16 @@
+000100****************************************************************
+000200*  WKDAYTAB.CPY
+000300*  SHARED DAY-OF-WEEK CODE/NAME TABLE.  CODE 1 = LUNEDI' THRU
+000400*  CODE 7 = DOMENICA, MATCHING THE CODES DAYS HAS ALWAYS USED
+000500*  FOR INDICE.  SHARED BY DAYS AND MESII SO THE TWO PROGRAMS
+000600*  NEVER DISAGREE ON WHICH NAME GOES WITH WHICH CODE.
+000700*  MOD HISTORY
+000800*  13/10/2022 LG  ORIGINAL TAB-DIP LITERAL (DAYS, INLINE)
+000900*  08/08/2026 LG  PULLED OUT INTO A SHARED COPYBOOK
+001000****************************************************************
+001100 01  WD-TAB-DIP                 PIC X(28) VALUE
+001200         '1LUN2MAR3MER4GIO5VEN6SAB7DOM'.
+001300 01  WD-TAB-DIP-R REDEFINES WD-TAB-DIP.
+001400     05  WD-GIORNO               OCCURS 7 TIMES.
+001500         06  WD-CODICE           PIC X.
+001600         06  WD-NOME             PIC X(3).
