@@ -0,0 +1,31 @@
+000100****************************************************************
+000200*  RPTHDRP.CPY
+000300*  PROCEDURE DIVISION PARAGRAPHS FOR THE COMMON REPORT HEADING
+000400*  AND FOOTING.  COPY INTO THE END OF THE PROCEDURE DIVISION AND
+000500*  PERFORM 8000-PRINT-HEADING THRU 8000-PRINT-HEADING-EXIT AND
+000600*  8010-PRINT-FOOTING THRU 8010-PRINT-FOOTING-EXIT AROUND A
+000700*  PROGRAM'S REPORT OUTPUT.  CALLER MUST SET RH-PROGRAM-NAME AND
+000800*  RH-REPORT-TITLE BEFORE PERFORMING THE HEADING.
+000900*  MOD HISTORY
+001000*  08/08/2026 LG  NEW.
+001010*  09/08/2026 LG  THE DASHED SEPARATOR LINES RAN ONE COLUMN PAST
+001020*                 72 - SHORTENED BY ONE DASH TO FIT.
+001100****************************************************************
+001200  8000-PRINT-HEADING.
+001300      ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD.
+001400      DISPLAY ' '.
+001500      DISPLAY RH-COMPANY-NAME.
+001600      DISPLAY 'PROGRAM: ' RH-PROGRAM-NAME
+001700          '   RUN DATE: ' RH-RUN-DD '/' RH-RUN-MM '/' RH-RUN-CCYY
+001800          '   PAGE: ' RH-PAGE-NO.
+001900      DISPLAY RH-REPORT-TITLE.
+002000      DISPLAY '-------------------------------------------------'.
+002100      MOVE 0 TO RH-LINE-CT.
+002200  8000-PRINT-HEADING-EXIT.
+002300      EXIT.
+002400  8010-PRINT-FOOTING.
+002500      DISPLAY '-------------------------------------------------'.
+002600      DISPLAY 'END OF REPORT - ' RH-PROGRAM-NAME.
+002700      DISPLAY ' '.
+002800  8010-PRINT-FOOTING-EXIT.
+002900      EXIT.
