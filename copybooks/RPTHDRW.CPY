@@ -0,0 +1,20 @@
+000100****************************************************************
+000200*  RPTHDRW.CPY
+000300*  WORKING-STORAGE FIELDS FOR THE COMMON PRINTED-REPORT HEADING
+000400*  AND FOOTING USED BY ALL BATCH PROGRAMS.  PAIRED WITH
+000500*  RPTHDRP.CPY, WHICH HOLDS THE PARAGRAPHS THAT PRINT THEM.
+000600*  MOD HISTORY
+000700*  08/08/2026 LG  NEW
+000800****************************************************************
+000900 01  RH-COMPANY-NAME             PIC X(30) VALUE
+001000         'ACME PAYROLL SERVICES S.R.L.'.
+001100 01  RH-PROGRAM-NAME             PIC X(8).
+001200 01  RH-REPORT-TITLE             PIC X(40).
+001300 01  RH-RUN-DATE                 PIC 9(08).
+001400 01  RH-RUN-DATE-R REDEFINES RH-RUN-DATE.
+001500     05  RH-RUN-CCYY             PIC 9(04).
+001600     05  RH-RUN-MM               PIC 9(02).
+001700     05  RH-RUN-DD               PIC 9(02).
+001800 01  RH-PAGE-NO                  PIC 9(04) VALUE 1.
+001900 01  RH-LINE-CT                  PIC 9(04) VALUE 0.
+002000 01  RH-LINES-PER-PAGE           PIC 9(04) VALUE 60.
