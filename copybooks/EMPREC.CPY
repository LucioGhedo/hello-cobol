@@ -0,0 +1,14 @@
+000100****************************************************************
+000200*  EMPREC.CPY
+000300*  SHARED EMPLOYEE RECORD LAYOUT FOR PAYROLL PROGRAMS.
+000400*  INCLUDE UNDER A PROGRAM'S OWN 01-LEVEL GROUP, E.G.
+000500*      01  EMPLOYEE-MASTER-RECORD.
+000600*          COPY EMPREC.
+000700*  MOD HISTORY
+000800*  13/10/2022 LG  ORIGINAL TAB-DIPENDENTI FIELDS (DAYS, INLINE)
+000900*  08/08/2026 LG  PULLED OUT INTO A SHARED COPYBOOK
+001000****************************************************************
+001100     05  EMP-MATRICOLA           PIC X(05).
+001200     05  EMP-NOME                PIC X(20).
+001300     05  EMP-STIPENDIO           PIC 9(07)V99.
+001400     05  EMP-DATA-ASSUNZIONE     PIC 9(08).
