@@ -0,0 +1,67 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MENU.
+000300 AUTHOR. LUCIO.
+000400 INSTALLATION. ACME PAYROLL SERVICES.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED.
+000700****************************************************************
+000800*  MENU
+000900*  MENU-DRIVEN FRONT END THAT LAUNCHES DAYS, MESII, MAGGMIN,
+001000*  NUMERIS AND SORTING AND RETURNS HERE WHEN EACH ONE FINISHES,
+001100*  SO AN OPERATOR NO LONGER HAS TO KNOW EACH PROGRAM'S NAME TO
+001200*  RUN IT.
+001300*  MOD HISTORY
+001400*  08/08/2026 LG  NEW
+001500****************************************************************
+001600  ENVIRONMENT DIVISION.
+001700  CONFIGURATION SECTION.
+001800  SOURCE-COMPUTER. IBM-PC.
+001900  OBJECT-COMPUTER. IBM-PC.
+002000  DATA DIVISION.
+002100  WORKING-STORAGE SECTION.
+002200  01  DL-CHOICE                   PIC X(01).
+002300      88  DL-CHOICE-EXIT                      VALUE 'X' 'x'.
+002400*
+002500  PROCEDURE DIVISION.
+002600****************************************************************
+002700*  0000-MAINLINE
+002800****************************************************************
+002900  0000-MAINLINE.
+003000      PERFORM 1000-SHOW-MENU THRU 1000-SHOW-MENU-EXIT
+003100          UNTIL DL-CHOICE-EXIT.
+003200      STOP RUN.
+003300****************************************************************
+003400*  1000-SHOW-MENU
+003500*  DISPLAYS THE MENU, ACCEPTS ONE CHOICE, AND CALLS THE MATCHING
+003600*  PROGRAM.  AN UNRECOGNIZED CHOICE JUST RE-DISPLAYS THE MENU.
+003700****************************************************************
+003800  1000-SHOW-MENU.
+003900      DISPLAY ' '.
+004000      DISPLAY 'ACME PAYROLL SERVICES - MENU PRINCIPALE'.
+004100      DISPLAY '  1) DAYS     - PRESENZE / RETRIBUZIONE'.
+004200      DISPLAY '  2) MESII    - VALIDAZIONE DATA'.
+004300      DISPLAY '  3) MAGGMIN  - MASSIMO / MINIMO / STATISTICHE'.
+004400      DISPLAY '  4) NUMERIS  - MINIMO / MASSIMO SU FILE'.
+004500      DISPLAY '  5) SORTING  - ORDINAMENTO TRANSAZIONI'.
+004600      DISPLAY '  X) USCITA'.
+004700      DISPLAY 'SCELTA?'.
+004800      ACCEPT DL-CHOICE.
+004900      EVALUATE DL-CHOICE
+005000          WHEN '1'
+005100              CALL 'DAYS'
+005200          WHEN '2'
+005300              CALL 'MESII'
+005400          WHEN '3'
+005500              CALL 'MAGGMIN'
+005600          WHEN '4'
+005700              CALL 'NUMERIS'
+005800          WHEN '5'
+005900              CALL 'SORTING'
+006000          WHEN 'X'
+006100          WHEN 'x'
+006200              CONTINUE
+006300          WHEN OTHER
+006400              DISPLAY 'SCELTA NON VALIDA'
+006500      END-EVALUATE.
+006600  1000-SHOW-MENU-EXIT.
+006700      EXIT.
