@@ -0,0 +1,113 @@
+//PAYRUN   JOB (ACCTNO),'LG PAYROLL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* PAYRUN
+//* NIGHTLY PAYROLL BATCH STREAM - RUNS THE FULL WEEKLY CYCLE:
+//*   DAYS    - BUILDS THE WEEKLY REPORT FROM THE EMPLOYEE MASTER
+//*   MESII   - VALIDATES/LOGS THE CUT-OFF DATE FOR THE RUN
+//*   MAGGMIN - STATISTICS PASS OVER THE TRANSACTION VALUE FILE
+//*   NUMERIS - MIN/MAX PASS OVER THE KEYED TRANSACTION-VALUE FILE
+//*   SORTING - ORDERS THE SAME KEYED TRANSACTION-VALUE FILE
+//*   CTLRECON - CHECKS NUMERIS'S CONTROL TOTALS AGAINST SORTOUT
+//* NUMERIS AND SORTING BOTH READ PAYROLL.TRANVALS SO CTLRECON'S
+//* CONTROL-TOTAL COMPARISON IS ACTUALLY CHECKING THE SAME POPULATION
+//* TWO DIFFERENT WAYS.  MAGGMIN'S PAYROLL.MAGVALS IS A SEPARATE FILE
+//* WITH ITS OWN (UNKEYED) RECORD LAYOUT AND IS NOT PART OF THAT
+//* RECONCILIATION.
+//* EACH STEP IS SKIPPED IF ANY EARLIER STEP ENDED WITH A CONDITION
+//* CODE GREATER THAN 4 (COND=(4,LT,stepname) TESTS 4 LT RETURN-CODE),
+//* SO A FAILURE PARTWAY THROUGH THE CYCLE DOES NOT LET LATER STEPS
+//* RUN AGAINST INCOMPLETE OUTPUT.
+//* MOD HISTORY
+//* 08/08/2026 LG  ORIGINAL.
+//* 08/08/2026 LG  ADDED STEP060 (CTLRECON) TO RECONCILE NUMERIS'S
+//*                MIN/MAX/COUNT SUMMARY AGAINST SORTOUT.
+//* 09/08/2026 LG  STEP040/STEP050 WERE READING PAYROLL.EMPIDS AND
+//*                PAYROLL.MAGVALS RESPECTIVELY - AN UNRELATED FILE
+//*                AND A FILE MAGGMIN WAS ALSO READING UNDER A
+//*                DIFFERENT RECORD LAYOUT.  BOTH NOW READ THE SAME
+//*                NEW PAYROLL.TRANVALS KEYED VALUE FILE SO STEP060'S
+//*                RECONCILIATION MEANS SOMETHING, AND MAGGMIN KEEPS
+//*                PAYROLL.MAGVALS TO ITSELF.
+//* 09/08/2026 LG  STEP010'S WEEKRPT DD HAD LRECL=132, BUT DAYS WRITES
+//*                AN 80-BYTE WEEKLY-REPORT-RECORD - CORRECTED TO
+//*                LRECL=80 TO MATCH.
+//* 09/08/2026 LG  CORRECTED THE HEADER COMMENT ABOVE - COND=(4,LT,..)
+//*                SKIPS A STEP ONLY WHEN THE PRIOR RETURN CODE IS
+//*                GREATER THAN 4 (RC=4 DOES NOT TRIGGER THE SKIP), NOT
+//*                "4 OR HIGHER" AS PREVIOUSLY WORDED.  NO PROGRAM IN
+//*                THIS STREAM SETS RETURN-CODE TODAY, SO THIS DID NOT
+//*                CHANGE ANY OBSERVED BEHAVIOR.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=DAYS
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//EMPMAST  DD DSN=PAYROLL.EMPMAST,DISP=SHR
+//SALHIST  DD DSN=PAYROLL.SALHIST,DISP=SHR
+//WEEKRPT  DD DSN=PAYROLL.WEEKRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=MESII,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=PAYROLL.AUDITLOG,DISP=MOD
+//SYSIN    DD *
+D
+01
+01
+2026
+N
+F
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=MAGGMIN,
+//             COND=((4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//MAGVALS  DD DSN=PAYROLL.MAGVALS,DISP=SHR
+//SYSIN    DD *
+F
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=NUMERIS,
+//             COND=((4,LT,STEP010),(4,LT,STEP020),(4,LT,STEP030))
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//EMPIDS   DD DSN=PAYROLL.TRANVALS,DISP=SHR
+//NUMCHKPT DD DSN=PAYROLL.NUMCHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1))
+//NUMCTL   DD DSN=PAYROLL.NUMCTL,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1))
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=SORTING,
+//             COND=((4,LT,STEP010),(4,LT,STEP020),(4,LT,STEP030),
+//             (4,LT,STEP040))
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//SORTIN   DD DSN=PAYROLL.TRANVALS,DISP=SHR
+//SORTOUT  DD DSN=PAYROLL.SORTOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//SORTWK   DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SRTCHKPT DD DSN=PAYROLL.SRTCHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1))
+//SYSIN    DD *
+A
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=CTLRECON,
+//             COND=((4,LT,STEP010),(4,LT,STEP020),(4,LT,STEP030),
+//             (4,LT,STEP040),(4,LT,STEP050))
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//NUMCTL   DD DSN=PAYROLL.NUMCTL,DISP=SHR
+//SORTOUT  DD DSN=PAYROLL.SORTOUT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
