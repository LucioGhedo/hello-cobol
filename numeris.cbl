@@ -1,61 +1,307 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. NUMERIS.
- AUTHOR. LUCIO
- DATE-WRITTEN. 13/10/2022
-* QUESTO E' UN COMMENTO
-*
- ENVIRONMENT DIVISION.
- SOURCE-COMPUTER. IBM-PC.
- OBJECT-COMPUTER. IBM-PC.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.
-*
- DATA DIVISION.
- FILE SECTION.
- WORKING-STORAGE SECTION.
- 01 TAB-NUM           PIC X(9) VALUE  
- 
-     
-          '298356713'.
- 01 TAB-ORDER REDEFINES TAB-NUM.
-     05 NUMERO             OCCURS 9 TIMES.
-          06 MATRICOLA         PIC X.
- 01 USERSTOP                   PIC 99. 
- 01 RESULT                     PIC 99 VALUE 0.
- 01 SAVED                      PIC 9 VALUE 9.
-
-*
- PROCEDURE DIVISION. 
- MAIN SECTION.
-           PERFORM ESEGUI THRU FINE-ESEGUI UNTIL RESULT = 10.
-     STOP RUN. 
-     
- ESEGUI.
-       IF RESULT > 0       
-**********************************       
-* PER TROVARE QUELLO UGUALE A UNO*
-**********************************
-*          IF MATRICOLA(RESULT) = 1
-*                DISPLAY 'NUMERO ' MATRICOLA(RESULT)
-*                DISPLAY 'TROVATO ALLA ' RESULT ' POSIZIONE'
-*          END-IF
-**********************************
-*     PER TROVARE IL MINORE      *
-**********************************
-          IF SAVED > MATRICOLA(RESULT)
-                  MOVE MATRICOLA(RESULT) TO SAVED
-          END-IF
-       END-IF. 
-**********************************
-*   AGGIUNGO UNO AL CONTATORE    *
-**********************************
-       ADD 1 TO RESULT.
-**********************************       
-*     SE IL CICLO E' FINITO      *
-**********************************
-       IF RESULT = 10
-             DISPLAY SAVED
-       END-IF.
-       
- FINE-ESEGUI. 
-     EXIT.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. NUMERIS.
+000300 AUTHOR. LUCIO.
+000400 INSTALLATION. ACME PAYROLL SERVICES.
+000500 DATE-WRITTEN. 13/10/2022.
+000600 DATE-COMPILED.
+000700****************************************************************
+000800*  NUMERIS
+000900*  FINDS THE MINIMUM VALUE ACROSS A TABLE OF COMPARISON VALUES.
+001100*  MOD HISTORY
+001200*  13/10/2022 LG  ORIGINAL - TAB-NUM WAS A HAND-TYPED 9-DIGIT
+001300*                 LITERAL, CAPPING THE RUN AT 9 VALUES.
+001400*  08/08/2026 LG  TAB-NUM REPLACED WITH THE EMPLOYEE-IDS FILE SO
+001500*                 THE MINIMUM-FINDING LOOP RUNS AGAINST OUR
+001600*                 ACTUAL DAILY RECORD VOLUME INSTEAD OF A
+001700*                 HAND-TYPED SAMPLE.
+001800*  08/08/2026 LG  ADDED A PARALLEL HIGHEST TRACKED IN THE SAME
+001900*                 PASS, DISPLAYED ALONGSIDE SAVED.
+002000*  08/08/2026 LG  CAPTURED THE POSITION(S) OF THE MINIMUM,
+002100*                 INCLUDING ALL TIED POSITIONS, NOT JUST THE
+002200*                 FIRST ONE FOUND.
+002250*  08/08/2026 LG  STOP RUN CHANGED TO GOBACK SO THE MENU DRIVER
+002260*                 CAN CALL THIS PROGRAM AND RESUME AFTERWARD.
+002270*  08/08/2026 LG  ADDED RESTART CHECKPOINTING ON THE TRANSACTION
+002280*                 LOAD: PROGRESS IS SAVED EVERY DL-CHECKPOINT-
+002290*                 INTERVAL RECORDS, AND A RUN THAT DID NOT REACH
+002295*                 CK-RUN-COMPLETE = 'Y' IS REPORTED ON THE NEXT
+002296*                 START-UP BEFORE THE FILE IS REPROCESSED CLEAN
+002297*                 (SAFE HERE SINCE THE LOAD HAS NO SIDE EFFECT
+002298*                 OTHER THAN BUILDING THE IN-MEMORY TABLE).
+002299*  08/08/2026 LG  WIDENED MATRICOLA FROM A SINGLE COMPARISON
+002301*                 DIGIT TO A 10-DIGIT NUMERIC VALUE (THE SAME
+002302*                 WIDTH AS MAGGMIN'S MAGVALS TRANSACTIONS), SO
+002303*                 IT ISN'T ARTIFICIALLY CAPPED AT 0-9.
+002304*  08/08/2026 LG  RESULTS ARE NOW WRAPPED IN THE COMMON PRINTED-
+002305*                 REPORT HEADING/FOOTING (RPTHDRW/RPTHDRP.CPY).
+002306*  08/08/2026 LG  NOW ALSO WRITES ITS MIN/MAX/COUNT SUMMARY TO A
+002307*                 CONTROL-TOTAL FILE SO A LATER RECONCILIATION
+002308*                 PASS CAN CHECK IT AGAINST SORTING'S OUTPUT.
+002309*  09/08/2026 LG  1000-LOAD-TRANSACTIONS NOW RESETS THE EOF
+002311*                 SWITCH AND DL-REC-COUNT ON ENTRY SO A REPEAT
+002312*                 CALL FROM MENU STARTS CLEAN, AND THE LOAD LOOP
+002313*                 STOPS WITH A WARNING INSTEAD OF OVERRUNNING
+002314*                 DL-NUM-TABLE.  EMPLOYEE-IDS-RECORD IS NOW A
+002315*                 KEY/VALUE PAIR MATCHING SORTING'S SORT-INPUT-
+002316*                 RECORD LAYOUT, SO BOTH PROGRAMS CAN BE POINTED
+002317*                 AT THE SAME TRANSACTION-VALUE FILE AND THE
+002318*                 CONTROL-TOTAL RECONCILIATION MEANS SOMETHING.
+002320*  09/08/2026 LG  1000-LOAD-TRANSACTIONS WAS STILL LEAVING SAVED,
+002321*                 HIGHEST AND DL-MIN-POS-COUNT AT THEIR PRIOR-CALL
+002322*                 VALUES - ONLY THE EOF SWITCH AND DL-REC-COUNT
+002323*                 WERE BEING RESET.  NOW RESTORES SAVED TO ITS
+002324*                 SENTINEL AND ZEROES HIGHEST/DL-MIN-POS-COUNT ON
+002325*                 EVERY CALL, AND 2000-ESEGUI NO LONGER OVERRUNS
+002326*                 DL-MIN-POS IF THE TIE COUNT REACHES 5000.
+002328*  09/08/2026 LG  9010-APPEND-ONE-POSITION USED TO STRING TIED
+002329*                 POSITIONS INTO DL-POS-LINE WITH NO CHECK FOR
+002330*                 RUNNING OFF THE END OF THE 200-BYTE FIELD, SO A
+002331*                 LARGE TIE COUNT SILENTLY TRUNCATED THE LISTING.
+002332*                 IT NOW FLUSHES THE LINE AND STARTS A NEW
+002333*                 CONTINUATION LINE BEFORE THAT CAN HAPPEN.
+002334****************************************************************
+002400  ENVIRONMENT DIVISION.
+002500  CONFIGURATION SECTION.
+002600  SOURCE-COMPUTER. IBM-PC.
+002700  OBJECT-COMPUTER. IBM-PC.
+002800  INPUT-OUTPUT SECTION.
+002900  FILE-CONTROL.
+003000      SELECT EMPLOYEE-IDS ASSIGN TO "EMPIDS"
+003100          ORGANIZATION LINE SEQUENTIAL.
+003150      SELECT CHECKPOINT-FILE ASSIGN TO "NUMCHKPT"
+003160          ORGANIZATION LINE SEQUENTIAL
+003170          FILE STATUS IS DL-CHECKPOINT-FILE-STATUS.
+003180      SELECT CONTROL-TOTAL-FILE ASSIGN TO "NUMCTL"
+003190          ORGANIZATION LINE SEQUENTIAL.
+003200*
+003300  DATA DIVISION.
+003400  FILE SECTION.
+003500  FD  EMPLOYEE-IDS.
+003600  01  EMPLOYEE-IDS-RECORD.
+003610      05  EI-KEY                  PIC X(10).
+003615      05  EI-VALUE                PIC 9(10).
+003620*
+003630  FD  CHECKPOINT-FILE.
+003650      COPY CHKPT.
+003660*
+003670  FD  CONTROL-TOTAL-FILE.
+003680      COPY CTLTOT.
+003700*
+003800  WORKING-STORAGE SECTION.
+003810  COPY RPTHDRW.
+003900  01  DL-EOF-SW                   PIC X(01) VALUE 'N'.
+004000      88  DL-END-OF-FILE                      VALUE 'Y'.
+004100  01  DL-REC-COUNT                PIC 9(04) VALUE 0.
+004110  01  DL-CHECKPOINT-FILE-STATUS   PIC X(02).
+004120  01  DL-CHECKPOINT-INTERVAL      PIC 9(04) VALUE 1000.
+004130  01  DL-CHECKPOINT-DUE           PIC 9(04).
+004200  01  DL-NUM-TABLE.
+004300      05  DL-NUM-ENTRY OCCURS 5000 TIMES
+004400              INDEXED BY DL-IDX DL-LOAD-IDX.
+004500          10  MATRICOLA           PIC 9(10).
+004600  01  RESULT                      PIC 9(04) VALUE 0.
+004700  01  SAVED                       PIC 9(10) VALUE 9999999999.
+004800  01  HIGHEST                     PIC 9(10) VALUE 0.
+004900  01  DL-MIN-POS-COUNT            PIC 9(04) VALUE 0.
+005000  01  DL-MIN-POSITIONS.
+005100      05  DL-MIN-POS OCCURS 5000 TIMES PIC 9(04).
+005200  01  DL-POS-IDX                  PIC 9(04).
+005300  01  DL-POS-LINE                 PIC X(200).
+005400  01  DL-POS-FIELD                PIC X(05).
+005500*
+005600  PROCEDURE DIVISION.
+005700****************************************************************
+005800*  0000-MAINLINE
+005900****************************************************************
+006000  0000-MAINLINE.
+006010      MOVE 'NUMERIS' TO RH-PROGRAM-NAME.
+006020      MOVE 'MINIMUM / MAXIMUM COMPARISON REPORT' TO
+006030          RH-REPORT-TITLE.
+006050      PERFORM 0500-CHECK-RESTART THRU 0500-CHECK-RESTART-EXIT.
+006100      PERFORM 1000-LOAD-TRANSACTIONS
+006200          THRU 1000-LOAD-TRANSACTIONS-EXIT.
+006300      PERFORM 2000-ESEGUI THRU 2000-ESEGUI-EXIT
+006400          VARYING RESULT FROM 1 BY 1 UNTIL RESULT > DL-REC-COUNT.
+006410      PERFORM 8000-PRINT-HEADING THRU 8000-PRINT-HEADING-EXIT.
+006500      PERFORM 9000-SHOW-RESULTS THRU 9000-SHOW-RESULTS-EXIT.
+006510      PERFORM 8010-PRINT-FOOTING THRU 8010-PRINT-FOOTING-EXIT.
+006520      PERFORM 9600-WRITE-CONTROL-TOTAL
+006530          THRU 9600-WRITE-CONTROL-TOTAL-EXIT.
+006550      PERFORM 9500-MARK-RUN-COMPLETE
+006560          THRU 9500-MARK-RUN-COMPLETE-EXIT.
+006600      GOBACK.
+006650****************************************************************
+006660*  0500-CHECK-RESTART
+006670*  IF A CHECKPOINT FROM A PREVIOUS RUN THAT DID NOT FINISH IS
+006680*  FOUND, REPORTS HOW FAR IT GOT.  THE LOAD BELOW ALWAYS RUNS
+006690*  AGAINST THE WHOLE FILE REGARDLESS, SINCE IT HAS NO SIDE
+006695*  EFFECT OTHER THAN BUILDING THE IN-MEMORY TABLE, SO REBUILDING
+006696*  IT FROM SCRATCH ON RESTART IS SAFE AND CHEAP.
+006700****************************************************************
+006710  0500-CHECK-RESTART.
+006720      OPEN INPUT CHECKPOINT-FILE.
+006730      IF DL-CHECKPOINT-FILE-STATUS = '00'
+006740          READ CHECKPOINT-FILE
+006750          IF CK-RUN-COMPLETE = 'N'
+006760              DISPLAY 'RIPRESA DOPO INTERRUZIONE - ULTIMO '
+006770                  'RECORD ELABORATO: ' CK-LAST-RECORD-NO
+006780          END-IF
+006790          CLOSE CHECKPOINT-FILE
+006800      ELSE
+006810          CLOSE CHECKPOINT-FILE
+006820      END-IF.
+006830  0500-CHECK-RESTART-EXIT.
+006840      EXIT.
+006850****************************************************************
+006860*  1000-LOAD-TRANSACTIONS
+006900*  READS THE EMPLOYEE-IDS TRANSACTION FILE INTO DL-NUM-TABLE.
+007000*  REPLACES THE OLD TAB-NUM LITERAL, SO THE TABLE HOLDS AS MANY
+007100*  RECORDS AS THE FILE ACTUALLY CONTAINS.
+007200****************************************************************
+007300  1000-LOAD-TRANSACTIONS.
+007310      MOVE 'N' TO DL-EOF-SW.
+007320      MOVE 0 TO DL-REC-COUNT.
+007330      MOVE 9999999999 TO SAVED.
+007340      MOVE 0 TO HIGHEST.
+007350      MOVE 0 TO DL-MIN-POS-COUNT.
+007400      OPEN INPUT EMPLOYEE-IDS.
+007500      PERFORM 1010-READ-ONE THRU 1010-READ-ONE-EXIT
+007600          UNTIL DL-END-OF-FILE.
+007700      CLOSE EMPLOYEE-IDS.
+007800  1000-LOAD-TRANSACTIONS-EXIT.
+007900      EXIT.
+008000  1010-READ-ONE.
+008100      READ EMPLOYEE-IDS
+008200          AT END
+008300              MOVE 'Y' TO DL-EOF-SW
+008400          NOT AT END
+008410              IF DL-REC-COUNT >= 5000
+008420                  DISPLAY 'TABELLA TRANSAZIONI PIENA - RECORD '
+008430                      'IGNORATO'
+008440                  MOVE 'Y' TO DL-EOF-SW
+008450              ELSE
+008500                  ADD 1 TO DL-REC-COUNT
+008600                  SET DL-LOAD-IDX TO DL-REC-COUNT
+008700                  MOVE EI-VALUE TO MATRICOLA(DL-LOAD-IDX)
+008750                  DIVIDE DL-REC-COUNT BY DL-CHECKPOINT-INTERVAL
+008760                      GIVING DL-CHECKPOINT-DUE
+008770                      REMAINDER DL-CHECKPOINT-DUE
+008780                  IF DL-CHECKPOINT-DUE = 0
+008790                      PERFORM 1020-WRITE-CHECKPOINT
+008795                          THRU 1020-WRITE-CHECKPOINT-EXIT
+008800                  END-IF
+008805              END-IF
+008810      END-READ.
+008900  1010-READ-ONE-EXIT.
+009000      EXIT.
+009010****************************************************************
+009020*  1020-WRITE-CHECKPOINT
+009030*  REWRITES THE CHECKPOINT FILE WITH THE CURRENT RECORD COUNT SO
+009040*  A RESTARTED RUN CAN REPORT HOW FAR THE PREVIOUS ATTEMPT GOT.
+009050****************************************************************
+009060  1020-WRITE-CHECKPOINT.
+009070      OPEN OUTPUT CHECKPOINT-FILE.
+009080      MOVE 'NUMERIS' TO CK-PROGRAM-ID.
+009090      MOVE DL-REC-COUNT TO CK-LAST-RECORD-NO.
+009100      MOVE 'N' TO CK-RUN-COMPLETE.
+009110      WRITE CK-CHECKPOINT-RECORD.
+009120      CLOSE CHECKPOINT-FILE.
+009130  1020-WRITE-CHECKPOINT-EXIT.
+009140      EXIT.
+009150****************************************************************
+009200*  2000-ESEGUI
+009300*  ONE PASS OVER THE TABLE.  TRACKS THE MINIMUM IN SAVED (AND
+009400*  EVERY TIED POSITION IN DL-MIN-POSITIONS) AND THE MAXIMUM IN
+009500*  HIGHEST, THE WAY THE ORIGINAL SINGLE-MINIMUM LOOP DID.
+009600****************************************************************
+009700  2000-ESEGUI.
+009800      IF RESULT > 0
+009900          IF SAVED > MATRICOLA(RESULT)
+010000              MOVE MATRICOLA(RESULT) TO SAVED
+010100              MOVE 1 TO DL-MIN-POS-COUNT
+010200              MOVE RESULT TO DL-MIN-POS(1)
+010300          ELSE
+010400              IF SAVED = MATRICOLA(RESULT)
+010500                  IF DL-MIN-POS-COUNT < 5000
+010510                      ADD 1 TO DL-MIN-POS-COUNT
+010520                      MOVE RESULT TO DL-MIN-POS(DL-MIN-POS-COUNT)
+010530                  END-IF
+010700              END-IF
+010800          END-IF
+010900          IF HIGHEST < MATRICOLA(RESULT)
+011000              MOVE MATRICOLA(RESULT) TO HIGHEST
+011100          END-IF
+011200      END-IF.
+011300  2000-ESEGUI-EXIT.
+011400      EXIT.
+011500****************************************************************
+011600*  9000-SHOW-RESULTS
+011700*  DISPLAYS SAVED/HIGHEST TOGETHER WITH EVERY TABLE POSITION
+011800*  WHERE THE MINIMUM VALUE WAS FOUND, INCLUDING TIES.
+011810*  9010-APPEND-ONE-POSITION FLUSHES DL-POS-LINE TO A NEW DISPLAY
+011820*  LINE (WITH A "(CONT.)" LABEL) BEFORE IT WOULD OVERFLOW, SO A
+011830*  LARGE TIE COUNT WRAPS ACROSS LINES INSTEAD OF BEING TRUNCATED.
+011900****************************************************************
+012000  9000-SHOW-RESULTS.
+012100      DISPLAY 'MINIMO ' SAVED '  MASSIMO ' HIGHEST.
+012200      MOVE SPACES TO DL-POS-LINE.
+012210      MOVE 1 TO DL-POS-IDX.
+012300      STRING 'POSIZIONE(I) DEL MINIMO: '
+012400          DELIMITED BY SIZE INTO DL-POS-LINE
+012500          WITH POINTER DL-POS-IDX.
+012600      PERFORM 9010-APPEND-ONE-POSITION
+012700          THRU 9010-APPEND-ONE-POSITION-EXIT
+012800          VARYING DL-IDX FROM 1 BY 1
+012900          UNTIL DL-IDX > DL-MIN-POS-COUNT.
+013000      DISPLAY DL-POS-LINE.
+013100  9000-SHOW-RESULTS-EXIT.
+013200      EXIT.
+013300  9010-APPEND-ONE-POSITION.
+013310      IF DL-POS-IDX + 6 > 200
+013320          DISPLAY DL-POS-LINE
+013330          MOVE SPACES TO DL-POS-LINE
+013340          MOVE 1 TO DL-POS-IDX
+013350          STRING '  (CONT.) '
+013360              DELIMITED BY SIZE INTO DL-POS-LINE
+013370              WITH POINTER DL-POS-IDX
+013380      END-IF.
+013400      MOVE DL-MIN-POS(DL-IDX) TO DL-POS-FIELD.
+013500      STRING DL-POS-FIELD ' '
+013600          DELIMITED BY SIZE INTO DL-POS-LINE
+013700          WITH POINTER DL-POS-IDX.
+013800  9010-APPEND-ONE-POSITION-EXIT.
+013900      EXIT.
+013910****************************************************************
+013920*  9500-MARK-RUN-COMPLETE
+013930*  RECORDS A CLEAN FINISH SO 0500-CHECK-RESTART DOES NOT REPORT
+013940*  A FALSE RESTART THE NEXT TIME THE PROGRAM RUNS.
+013950****************************************************************
+013960  9500-MARK-RUN-COMPLETE.
+013970      OPEN OUTPUT CHECKPOINT-FILE.
+013980      MOVE 'NUMERIS' TO CK-PROGRAM-ID.
+013990      MOVE DL-REC-COUNT TO CK-LAST-RECORD-NO.
+014000      MOVE 'Y' TO CK-RUN-COMPLETE.
+014010      WRITE CK-CHECKPOINT-RECORD.
+014020      CLOSE CHECKPOINT-FILE.
+014030  9500-MARK-RUN-COMPLETE-EXIT.
+014040      EXIT.
+014041****************************************************************
+014042*  9600-WRITE-CONTROL-TOTAL
+014043*  WRITES THE RUN'S MIN/MAX/RECORD-COUNT SUMMARY TO NUMCTL SO A
+014044*  DOWNSTREAM CONTROL-TOTAL RECONCILIATION PASS CAN CHECK IT
+014045*  AGAINST SORTING'S ORDERED OUTPUT FILE.
+014046****************************************************************
+014047  9600-WRITE-CONTROL-TOTAL.
+014048      OPEN OUTPUT CONTROL-TOTAL-FILE.
+014049      MOVE 'NUMERIS' TO CT-PROGRAM-ID.
+014050      MOVE DL-REC-COUNT TO CT-RECORD-COUNT.
+014051      MOVE SAVED TO CT-MIN-VALUE.
+014052      MOVE HIGHEST TO CT-MAX-VALUE.
+014053      WRITE CONTROL-TOTAL-RECORD.
+014054      CLOSE CONTROL-TOTAL-FILE.
+014055  9600-WRITE-CONTROL-TOTAL-EXIT.
+014056      EXIT.
+014057****************************************************************
+014058*  COMMON PRINTED-REPORT HEADING/FOOTING PARAGRAPHS
+014059****************************************************************
+014080  COPY RPTHDRP.
