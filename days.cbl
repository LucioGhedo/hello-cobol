@@ -1,58 +1,341 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. DAYS.
- AUTHOR. LUCIO
- DATE-WRITTEN. 13/10/2022
-* QUESTO E' UN COMMENTO
-*
- ENVIRONMENT DIVISION.
- SOURCE-COMPUTER. IBM-PC.
- OBJECT-COMPUTER. IBM-PC.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.
-*
- DATA DIVISION.
- FILE SECTION.
- WORKING-STORAGE SECTION.
- 01 TAB-DIP           PIC X(28) VALUE  
- 
-     
-          '1LUN2MAR3MER4GIO5VEN6SAB7DOM'.
- 01 TAB-DIPENDENTI REDEFINES TAB-DIP.
-     05 DIPENDENTE             OCCURS 7 TIMES.
-          06 MATRICOLA         PIC X.
-          06 STIPENDIO          PIC X(3).
- 01 USERSTOP       PIC X.
- 01 INDICE         PIC 99.
-*
- PROCEDURE DIVISION. 
- MAIN SECTION.
-           PERFORM ESEGUI THRU FINE-ESEGUI UNTIL USERSTOP = 'F'.
-     STOP RUN. 
-     
- ESEGUI.
-     DISPLAY 'DAMMI UN GIORNO NUMERICO'.
-   
-     ACCEPT INDICE.
-     IF INDICE = 0 
-          DISPLAY 'IL NUMERO DEVE ESSERE POSITIVO'
-          DISPLAY 'SE VUOI FERMARE PREMI F ALTRIMENTI INVIO'
-          ACCEPT USERSTOP
-     END-IF.
-     IF INDICE > 7
-           DISPLAY 'NUMERO TROPPO GRANDE'
-           DISPLAY 'SE VUOI FERMARE PREMI F ALTRIMENTI INVIO'
-           ACCEPT USERSTOP
-     END-IF.
-     IF INDICE > 0
-           IF INDICE < 8
-               DISPLAY 'LA MATRICOLA  CORRISPONDE A'
-               DISPLAY STIPENDIO(INDICE) 
-               DISPLAY 'SE VUOI FERMARE PREMI F ALTRIMENTI INVIO'
-               ACCEPT USERSTOP
-           END-IF
-     END-IF.
-     
-
- 
- FINE-ESEGUI. 
-     EXIT.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DAYS.
+000300 AUTHOR. LUCIO.
+000400 INSTALLATION. ACME PAYROLL SERVICES.
+000500 DATE-WRITTEN. 13/10/2022.
+000600 DATE-COMPILED.
+000700****************************************************************
+000800*  DAYS
+000900*  DAILY ATTENDANCE / PAY LOOKUP BY DAY-OF-WEEK CODE (INDICE).
+001000*  MOD HISTORY
+001100*  13/10/2022 LG  ORIGINAL - 7-ENTRY TAB-DIPENDENTI LITERAL,
+001200*                 INDICE USED AS A DIRECT TABLE SUBSCRIPT.
+001300*  08/08/2026 LG  REPLACED TAB-DIPENDENTI WITH A REAL
+001400*                 EMPLOYEE-MASTER FILE.  INDICE IS NOW A DAY-OF-
+001500*                 WEEK FILTER OVER ALL EMPLOYEES INSTEAD OF A
+001600*                 SUBSCRIPT, SO THE NUMBER OF EMPLOYEES IS NO
+001700*                 LONGER CAPPED AT SEVEN.
+001800*  08/08/2026 LG  ADDED AN UNATTENDED BATCH MODE THAT WALKS ALL
+001900*                 SEVEN DAYS AND WRITES THE WEEKLY-REPORT FILE.
+002000*  08/08/2026 LG  ADDED A STARTUP PASS THAT FLAGS DUPLICATE
+002100*                 MATRICOLA CODES IN THE EMPLOYEE MASTER BEFORE
+002200*                 ANY LOOKUP IS TRUSTED.
+002300*  08/08/2026 LG  STIPENDIO IS NOW RESOLVED AS OF A GIVEN DATE
+002400*                 FROM THE NEW SALARY-HISTORY FILE INSTEAD OF
+002500*                 ALWAYS BEING THE CURRENT MASTER-FILE VALUE.
+002600*  08/08/2026 LG  WRAPPED OUTPUT IN THE COMMON REPORT HEADING.
+002700*  08/08/2026 LG  STOP RUN CHANGED TO GOBACK SO THE NEW MENU
+002800*                 DRIVER CAN CALL THIS PROGRAM AND GET CONTROL
+002900*                 BACK.
+002910*  09/08/2026 LG  DL-EMP-COUNT AND DL-SH-COUNT ARE NOW RESET AT
+002920*                 THE TOP OF THEIR LOAD PARAGRAPHS SO A REPEAT
+002930*                 CALL FROM MENU DOESN'T APPEND ONTO A STALE
+002940*                 TABLE; DL-FILE-STATUS IS NOW WIRED TO BOTH
+002950*                 SELECT CLAUSES AND CHECKED AFTER EACH OPEN; AND
+002960*                 BOTH LOAD LOOPS STOP WITH A WARNING INSTEAD OF
+002970*                 OVERRUNNING THE TABLE WHEN THE FILE HAS MORE
+002980*                 RECORDS THAN THE TABLE HOLDS.
+002990*  09/08/2026 LG  USERSTOP WAS NEVER RESET BEFORE 0000-MAINLINE'S
+002991*                 PERFORM ... UNTIL USERSTOP = 'F', SO ONCE A USER
+002992*                 QUIT ONCE, A SECOND CALL FROM MENU FOUND THE
+002993*                 FLAG STILL 'F' AND SKIPPED 2000-ESEGUI ENTIRELY.
+002994*                 NOW RESET TO SPACE AT THE TOP OF 0000-MAINLINE.
+003000****************************************************************
+003100  ENVIRONMENT DIVISION.
+003200  CONFIGURATION SECTION.
+003300  SOURCE-COMPUTER. IBM-PC.
+003400  OBJECT-COMPUTER. IBM-PC.
+003500  INPUT-OUTPUT SECTION.
+003600  FILE-CONTROL.
+003700      SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+003800          ORGANIZATION LINE SEQUENTIAL
+003810          FILE STATUS IS DL-FILE-STATUS.
+003900      SELECT SALARY-HISTORY ASSIGN TO "SALHIST"
+004000          ORGANIZATION LINE SEQUENTIAL
+004010          FILE STATUS IS DL-FILE-STATUS.
+004100      SELECT WEEKLY-REPORT ASSIGN TO "WEEKRPT"
+004200          ORGANIZATION LINE SEQUENTIAL.
+004300*
+004400  DATA DIVISION.
+004500  FILE SECTION.
+004600  FD  EMPLOYEE-MASTER.
+004700  01  EMPLOYEE-MASTER-RECORD.
+004800      COPY EMPREC.
+004900      05  EMP-WORK-DAY            PIC 9(01).
+005000  FD  SALARY-HISTORY.
+005100  01  SALARY-HISTORY-RECORD.
+005200      05  SH-MATRICOLA             PIC X(05).
+005300      05  SH-EFFECTIVE-DATE        PIC 9(08).
+005400      05  SH-STIPENDIO             PIC 9(07)V99.
+005500  FD  WEEKLY-REPORT.
+005600  01  WEEKLY-REPORT-RECORD         PIC X(80).
+005700*
+005800  WORKING-STORAGE SECTION.
+005900  COPY WKDAYTAB.
+006000  COPY RPTHDRW.
+006100  01  USERSTOP                    PIC X.
+006200  01  INDICE                      PIC 99.
+006300  01  DL-RUN-MODE                 PIC X.
+006400  01  DL-AS-OF-DATE                PIC 9(08).
+006500  01  DL-FILE-STATUS               PIC X(02).
+006600  01  DL-EOF-SW                    PIC X(01) VALUE 'N'.
+006700      88  DL-END-OF-FILE                      VALUE 'Y'.
+006800  01  DL-DUP-FOUND-SW               PIC X(01) VALUE 'N'.
+006900      88  DL-DUPLICATE-FOUND                  VALUE 'Y'.
+007000  01  DL-EMP-COUNT                 PIC 9(04) VALUE 0.
+007100  01  DL-EMP-TABLE.
+007200      05  DL-EMP-ENTRY OCCURS 500 TIMES INDEXED BY DL-EMP-IDX.
+007300          10  DL-EMP-MATRICOLA     PIC X(05).
+007400          10  DL-EMP-NOME          PIC X(20).
+007500          10  DL-EMP-STIPENDIO     PIC 9(07)V99.
+007600          10  DL-EMP-HIRE-DATE     PIC 9(08).
+007700          10  DL-WORK-DAY          PIC 9(01).
+007800  01  DL-I                         PIC 9(04).
+007900  01  DL-J                         PIC 9(04).
+008000  01  DL-SH-COUNT                  PIC 9(04) VALUE 0.
+008100  01  DL-SH-TABLE.
+008200      05  DL-SH-ENTRY OCCURS 2000 TIMES INDEXED BY DL-SH-IDX.
+008300          10  DL-SH-MATRICOLA      PIC X(05).
+008400          10  DL-SH-EFF-DATE       PIC 9(08).
+008500          10  DL-SH-STIPENDIO      PIC 9(07)V99.
+008600  01  DL-BEST-DATE                 PIC 9(08) VALUE 0.
+008700  01  DL-BEST-STIPENDIO            PIC 9(07)V99 VALUE 0.
+008800  01  DL-BATCH-DAY                 PIC 99.
+008900  01  DL-RPT-LINE                  PIC X(80).
+009000*
+009100  PROCEDURE DIVISION.
+009200****************************************************************
+009300*  0000-MAINLINE
+009400****************************************************************
+009500  0000-MAINLINE.
+009510      MOVE SPACE TO USERSTOP.
+009600      MOVE 'DAYS' TO RH-PROGRAM-NAME.
+009700      PERFORM 1000-LOAD-EMPLOYEES THRU 1000-LOAD-EMPLOYEES-EXIT.
+009800      PERFORM 1100-LOAD-SALARY-HISTORY
+009900          THRU 1100-LOAD-SALARY-HISTORY-EXIT.
+010000      PERFORM 1200-CHECK-DUPLICATES
+010100          THRU 1200-CHECK-DUPLICATES-EXIT.
+010200      DISPLAY 'INTERACTIVE OR UNATTENDED BATCH RUN? (I/B)'.
+010300      ACCEPT DL-RUN-MODE.
+010400      IF DL-RUN-MODE = 'B' OR DL-RUN-MODE = 'b'
+010500          PERFORM 5000-BATCH-RUN THRU 5000-BATCH-RUN-EXIT
+010600      ELSE
+010700          PERFORM 2000-ESEGUI THRU 2000-ESEGUI-EXIT
+010800              UNTIL USERSTOP = 'F'
+010900      END-IF.
+011000      GOBACK.
+011100****************************************************************
+011200*  1000-LOAD-EMPLOYEES
+011300*  READS THE EMPLOYEE MASTER FILE INTO DL-EMP-TABLE.  REPLACES
+011400*  THE OLD TAB-DIPENDENTI LITERAL.
+011500****************************************************************
+011600  1000-LOAD-EMPLOYEES.
+011700      MOVE 'N' TO DL-EOF-SW.
+011710      MOVE 0 TO DL-EMP-COUNT.
+011800      OPEN INPUT EMPLOYEE-MASTER.
+011810      IF DL-FILE-STATUS NOT = '00'
+011820          DISPLAY 'IMPOSSIBILE APRIRE EMPMAST - STATUS '
+011830              DL-FILE-STATUS
+011840          GOBACK
+011850      END-IF.
+011900      PERFORM 1010-READ-EMPLOYEE THRU 1010-READ-EMPLOYEE-EXIT
+012000          UNTIL DL-END-OF-FILE.
+012100      CLOSE EMPLOYEE-MASTER.
+012200  1000-LOAD-EMPLOYEES-EXIT.
+012300      EXIT.
+012400  1010-READ-EMPLOYEE.
+012500      READ EMPLOYEE-MASTER
+012600          AT END
+012700              MOVE 'Y' TO DL-EOF-SW
+012800          NOT AT END
+012810              IF DL-EMP-COUNT >= 500
+012820                  DISPLAY 'TABELLA DIPENDENTI PIENA - RECORD '
+012830                      'IGNORATO'
+012840                  MOVE 'Y' TO DL-EOF-SW
+012850              ELSE
+012900                  ADD 1 TO DL-EMP-COUNT
+013000                  SET DL-EMP-IDX TO DL-EMP-COUNT
+013100                  MOVE EMPLOYEE-MASTER-RECORD
+013200                      TO DL-EMP-ENTRY(DL-EMP-IDX)
+013210              END-IF
+013300      END-READ.
+013400  1010-READ-EMPLOYEE-EXIT.
+013500      EXIT.
+013600****************************************************************
+013700*  1100-LOAD-SALARY-HISTORY
+013800****************************************************************
+013900  1100-LOAD-SALARY-HISTORY.
+014000      MOVE 'N' TO DL-EOF-SW.
+014010      MOVE 0 TO DL-SH-COUNT.
+014100      OPEN INPUT SALARY-HISTORY.
+014110      IF DL-FILE-STATUS NOT = '00'
+014120          DISPLAY 'IMPOSSIBILE APRIRE SALHIST - STATUS '
+014130              DL-FILE-STATUS
+014140          GOBACK
+014150      END-IF.
+014200      PERFORM 1110-READ-SALARY-HISTORY
+014300          THRU 1110-READ-SALARY-HISTORY-EXIT
+014400          UNTIL DL-END-OF-FILE.
+014500      CLOSE SALARY-HISTORY.
+014600  1100-LOAD-SALARY-HISTORY-EXIT.
+014700      EXIT.
+014800  1110-READ-SALARY-HISTORY.
+014900      READ SALARY-HISTORY
+015000          AT END
+015100              MOVE 'Y' TO DL-EOF-SW
+015200          NOT AT END
+015210              IF DL-SH-COUNT >= 2000
+015220                  DISPLAY 'TABELLA STORICO PIENA - RECORD '
+015230                      'IGNORATO'
+015240                  MOVE 'Y' TO DL-EOF-SW
+015250              ELSE
+015300                  ADD 1 TO DL-SH-COUNT
+015400                  SET DL-SH-IDX TO DL-SH-COUNT
+015500                  MOVE SH-MATRICOLA TO DL-SH-MATRICOLA(DL-SH-IDX)
+015600                  MOVE SH-EFFECTIVE-DATE
+015610                      TO DL-SH-EFF-DATE(DL-SH-IDX)
+015700                  MOVE SH-STIPENDIO TO DL-SH-STIPENDIO(DL-SH-IDX)
+015710              END-IF
+015800      END-READ.
+015900  1110-READ-SALARY-HISTORY-EXIT.
+016000      EXIT.
+016100****************************************************************
+016200*  1200-CHECK-DUPLICATES
+016300*  FLAGS ANY MATRICOLA CODE THAT APPEARS MORE THAN ONCE IN THE
+016400*  EMPLOYEE MASTER BEFORE ANY STIPENDIO LOOKUP IS TRUSTED.
+016500****************************************************************
+016600  1200-CHECK-DUPLICATES.
+016700      MOVE 'N' TO DL-DUP-FOUND-SW.
+016800      PERFORM 1210-CHECK-ONE-EMPLOYEE
+016900          THRU 1210-CHECK-ONE-EMPLOYEE-EXIT
+017000          VARYING DL-I FROM 1 BY 1 UNTIL DL-I > DL-EMP-COUNT.
+017100      IF NOT DL-DUPLICATE-FOUND
+017200          DISPLAY 'NO DUPLICATE MATRICOLA CODES FOUND'
+017300      END-IF.
+017400  1200-CHECK-DUPLICATES-EXIT.
+017500      EXIT.
+017600  1210-CHECK-ONE-EMPLOYEE.
+017700      PERFORM 1220-CHECK-ONE-PAIR
+017800          THRU 1220-CHECK-ONE-PAIR-EXIT
+017900          VARYING DL-J FROM DL-I BY 1 UNTIL DL-J > DL-EMP-COUNT.
+018000  1210-CHECK-ONE-EMPLOYEE-EXIT.
+018100      EXIT.
+018200  1220-CHECK-ONE-PAIR.
+018300      IF DL-J NOT = DL-I
+018400          IF DL-EMP-MATRICOLA(DL-I) = DL-EMP-MATRICOLA(DL-J)
+018500              DISPLAY 'DUPLICATE MATRICOLA: '
+018600                  DL-EMP-MATRICOLA(DL-I)
+018700                  ' AT ENTRIES ' DL-I ' AND ' DL-J
+018800              MOVE 'Y' TO DL-DUP-FOUND-SW
+018900          END-IF
+019000      END-IF.
+019100  1220-CHECK-ONE-PAIR-EXIT.
+019200      EXIT.
+019300****************************************************************
+019400*  2000-ESEGUI
+019500*  INTERACTIVE PASS.  INDICE IS NOW A DAY-OF-WEEK FILTER: EVERY
+019600*  EMPLOYEE WHOSE WORK DAY MATCHES INDICE IS LISTED, RATHER
+019700*  THAN INDICE SELECTING A SINGLE TABLE SLOT.
+019800****************************************************************
+019900  2000-ESEGUI.
+020000      DISPLAY 'DAMMI UN GIORNO NUMERICO'.
+020100      ACCEPT INDICE.
+020200      IF INDICE = 0
+020300          DISPLAY 'IL NUMERO DEVE ESSERE POSITIVO'
+020400          DISPLAY 'SE VUOI FERMARE PREMI F ALTRIMENTI INVIO'
+020500          ACCEPT USERSTOP
+020600          GO TO 2000-ESEGUI-EXIT
+020700      END-IF.
+020800      IF INDICE > 7
+020900          DISPLAY 'NUMERO TROPPO GRANDE'
+021000          DISPLAY 'SE VUOI FERMARE PREMI F ALTRIMENTI INVIO'
+021100          ACCEPT USERSTOP
+021200          GO TO 2000-ESEGUI-EXIT
+021300      END-IF.
+021400      ACCEPT DL-AS-OF-DATE FROM DATE YYYYMMDD.
+021500      PERFORM 2100-LIST-EMPLOYEES-FOR-DAY
+021600          THRU 2100-LIST-EMPLOYEES-FOR-DAY-EXIT
+021700          VARYING DL-EMP-IDX FROM 1 BY 1
+021800          UNTIL DL-EMP-IDX > DL-EMP-COUNT.
+021900      DISPLAY 'SE VUOI FERMARE PREMI F ALTRIMENTI INVIO'.
+022000      ACCEPT USERSTOP.
+022100  2000-ESEGUI-EXIT.
+022200      EXIT.
+022300  2100-LIST-EMPLOYEES-FOR-DAY.
+022400      IF DL-WORK-DAY(DL-EMP-IDX) = INDICE
+022500          PERFORM 3000-GET-SALARY-AS-OF
+022600              THRU 3000-GET-SALARY-AS-OF-EXIT
+022700          DISPLAY 'MATRICOLA ' DL-EMP-MATRICOLA(DL-EMP-IDX)
+022800              ' STIPENDIO ' DL-BEST-STIPENDIO
+022900      END-IF.
+023000  2100-LIST-EMPLOYEES-FOR-DAY-EXIT.
+023100      EXIT.
+023200****************************************************************
+023300*  3000-GET-SALARY-AS-OF
+023400*  RESOLVES THE STIPENDIO IN EFFECT FOR DL-EMP-IDX AS OF
+023500*  DL-AS-OF-DATE FROM DL-SH-TABLE, FALLING BACK TO THE CURRENT
+023600*  EMPLOYEE-MASTER FIGURE WHEN NO HISTORY RECORD APPLIES.
+023700****************************************************************
+023800  3000-GET-SALARY-AS-OF.
+023900      MOVE 0 TO DL-BEST-DATE.
+024000      MOVE DL-EMP-STIPENDIO(DL-EMP-IDX) TO DL-BEST-STIPENDIO.
+024100      PERFORM 3010-CHECK-ONE-HISTORY-ENTRY
+024200          THRU 3010-CHECK-ONE-HISTORY-ENTRY-EXIT
+024300          VARYING DL-SH-IDX FROM 1 BY 1
+024400          UNTIL DL-SH-IDX > DL-SH-COUNT.
+024500  3000-GET-SALARY-AS-OF-EXIT.
+024600      EXIT.
+024700  3010-CHECK-ONE-HISTORY-ENTRY.
+024800      IF DL-SH-MATRICOLA(DL-SH-IDX)
+024900              = DL-EMP-MATRICOLA(DL-EMP-IDX)
+025000          IF DL-SH-EFF-DATE(DL-SH-IDX) <= DL-AS-OF-DATE
+025100              IF DL-SH-EFF-DATE(DL-SH-IDX) >= DL-BEST-DATE
+025200                  MOVE DL-SH-EFF-DATE(DL-SH-IDX) TO DL-BEST-DATE
+025300                  MOVE DL-SH-STIPENDIO(DL-SH-IDX)
+025400                      TO DL-BEST-STIPENDIO
+025500              END-IF
+025600          END-IF
+025700      END-IF.
+025800  3010-CHECK-ONE-HISTORY-ENTRY-EXIT.
+025900      EXIT.
+026000****************************************************************
+026100*  5000-BATCH-RUN
+026200*  UNATTENDED WEEKLY PAYROLL RUN.  WALKS INDICE 1 THRU 7 AND
+026300*  WRITES EVERY MATCHING EMPLOYEE TO THE WEEKLY-REPORT FILE
+026400*  WITHOUT ANY OPERATOR INTERACTION.
+026500****************************************************************
+026600  5000-BATCH-RUN.
+026700      ACCEPT DL-AS-OF-DATE FROM DATE YYYYMMDD.
+026800      OPEN OUTPUT WEEKLY-REPORT.
+026900      MOVE 'WEEKLY ATTENDANCE / PAY REPORT' TO RH-REPORT-TITLE.
+027000      PERFORM 8000-PRINT-HEADING THRU 8000-PRINT-HEADING-EXIT.
+027100      PERFORM 5100-BATCH-ONE-DAY THRU 5100-BATCH-ONE-DAY-EXIT
+027200          VARYING DL-BATCH-DAY FROM 1 BY 1
+027300          UNTIL DL-BATCH-DAY > 7.
+027400      PERFORM 8010-PRINT-FOOTING THRU 8010-PRINT-FOOTING-EXIT.
+027500      CLOSE WEEKLY-REPORT.
+027600  5000-BATCH-RUN-EXIT.
+027700      EXIT.
+027800  5100-BATCH-ONE-DAY.
+027900      PERFORM 5110-BATCH-ONE-EMPLOYEE
+028000          THRU 5110-BATCH-ONE-EMPLOYEE-EXIT
+028100          VARYING DL-EMP-IDX FROM 1 BY 1
+028200          UNTIL DL-EMP-IDX > DL-EMP-COUNT.
+028300  5100-BATCH-ONE-DAY-EXIT.
+028400      EXIT.
+028500  5110-BATCH-ONE-EMPLOYEE.
+028600      IF DL-WORK-DAY(DL-EMP-IDX) = DL-BATCH-DAY
+028700          PERFORM 3000-GET-SALARY-AS-OF
+028800              THRU 3000-GET-SALARY-AS-OF-EXIT
+028900          MOVE SPACES TO DL-RPT-LINE
+029000          STRING WD-NOME(DL-BATCH-DAY) ' '
+029100              DL-EMP-MATRICOLA(DL-EMP-IDX) ' '
+029200              DL-EMP-NOME(DL-EMP-IDX) ' '
+029300              DL-BEST-STIPENDIO
+029400              DELIMITED BY SIZE INTO DL-RPT-LINE
+029500          WRITE WEEKLY-REPORT-RECORD FROM DL-RPT-LINE
+029600          DISPLAY DL-RPT-LINE
+029700      END-IF.
+029800  5110-BATCH-ONE-EMPLOYEE-EXIT.
+029900      EXIT.
+030000  COPY RPTHDRP.
